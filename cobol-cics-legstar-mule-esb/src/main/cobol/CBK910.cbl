@@ -0,0 +1,304 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBK910.
+000300 AUTHOR.        H-J WILMS.
+000400 INSTALLATION.  BANKLEITZAHLEN-AUSKUNFT.
+000500 DATE-WRITTEN.  09.08.2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* AENDERUNGSHISTORIE                                           *
+000900*--------------------------------------------------------------*
+001000* DATUM      NAME  BESCHREIBUNG                                 *
+001100* ---------- ----- ------------------------------------------- *
+001200* 09.08.2026 HJW   ERSTERSTELLUNG - NAECHTLICHER ABGLEICH DER   *
+001300*                  BUNDESBANK-BLZ-DATEI GEGEN DEN BANKBESTAND   *
+001310* 09.08.2026 HJW   SATZART MIT AUSGEGEBEN (BANKALT); AUSLAEN-    *
+001320*                  DISCHE INSTITUTE FEHLEN IN DER BUNDESBANK-    *
+001330*                  DATEI STRUKTURELL UND WERDEN DAHER NICHT ALS  *
+001340*                  LOESCHKANDIDAT, SONDERN GESONDERT AUSGEWIESEN *
+001350* 09.08.2026 HJW   LAENDERCODE/NAT-SORTCODE AUS BANKALT UEBERNOM-*
+001360*                  MEN UND FUER AUSLAENDISCHE INSTITUTE ANSTELLE *
+001370*                  DER (BEI DIESEN LEEREN) BLZ/PLZ AUSGEWIESEN;  *
+001380*                  WS-DZ-PLZ DAFUER AUF 11 STELLEN VERBREITERT   *
+001390* 09.08.2026 HJW   BERICHT-ZEILE AUF 107 STELLEN VERBREITERT -   *
+001395*                  WS-DETAILZEILE WAR BREITER ALS DER SATZ UND   *
+001397*                  WURDE BEIM SCHREIBEN ABGESCHNITTEN            *
+001400*--------------------------------------------------------------*
+001500* ZWECK:                                                       *
+001600*   VERGLEICHT DIE NEUE, NACH BLZ AUFSTEIGEND SORTIERTE         *
+001700*   BUNDESBANK-VERTEILUNGSDATEI (BUBAEXTR) MIT DEM EBENFALLS    *
+001800*   NACH BLZ SORTIERTEN AUSZUG DES AKTUELLEN BANKBESTANDES      *
+001900*   (BANKALT, Z.B. AUS CBK920 ERZEUGT) UND SCHREIBT EINEN       *
+002000*   BERICHT (BANKRPT) MIT NEU AUFZUNEHMENDEN, ZU AENDERNDEN     *
+002100*   UND ZU LOESCHENDEN SAETZEN FUER DIE MANUELLE FREIGABE VOR   *
+002200*   DEM EINSPIELEN IN DEN BESTAND. DIESES PROGRAMM AENDERT DEN  *
+002300*   BESTAND SELBST NICHT.                                      *
+002400*--------------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SPECIAL-NAMES.
+002800     DECIMAL-POINT IS COMMA.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT BUBA-DATEI   ASSIGN TO BUBAEXTR
+003200            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT MASTER-DATEI ASSIGN TO BANKALT
+003400            ORGANIZATION IS SEQUENTIAL.
+003500     SELECT BERICHT-DATEI ASSIGN TO BANKRPT
+003600            ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  BUBA-DATEI
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY BUBASATZ.
+004300 FD  MASTER-DATEI
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  MASTER-SATZ.
+004620     05 MASTER-SATZART         PIC X(01).
+004640         88 MASTER-INLAND             VALUE 'D'.
+004660         88 MASTER-AUSLAND            VALUE 'A'.
+004700     05 MASTER-NAME            PIC X(30).
+004800     05 MASTER-BLZ             PIC X(08).
+004900     05 MASTER-PLZ             PIC X(05).
+004920     05 MASTER-LAENDERCODE     PIC X(02).
+004940     05 MASTER-NAT-SORTCODE    PIC X(11).
+005000     05 MASTER-ORT             PIC X(30).
+005100     05 MASTER-BIC             PIC X(11).
+005200 FD  BERICHT-DATEI
+005300     RECORDING MODE IS F
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  BERICHT-ZEILE             PIC X(107).
+005600 WORKING-STORAGE SECTION.
+005700*--------------------------------------------------------------*
+005800* SCHALTER UND ZAEHLER                                         *
+005900*--------------------------------------------------------------*
+006000 01  WS-SCHALTER.
+006100     05 WS-BUBA-EOF-KZ         PIC X(01) VALUE 'N'.
+006200         88 WS-BUBA-EOF               VALUE 'J'.
+006300     05 WS-MASTER-EOF-KZ       PIC X(01) VALUE 'N'.
+006400         88 WS-MASTER-EOF             VALUE 'J'.
+006500 01  WS-ZAEHLER.
+006600     05 WS-ANZAHL-NEU          PIC 9(05) COMP VALUE ZERO.
+006700     05 WS-ANZAHL-GEAENDERT    PIC 9(05) COMP VALUE ZERO.
+006800     05 WS-ANZAHL-GELOESCHT    PIC 9(05) COMP VALUE ZERO.
+006850     05 WS-ANZAHL-AUSLAND      PIC 9(05) COMP VALUE ZERO.
+006900     05 WS-ANZAHL-UNVERAENDERT PIC 9(05) COMP VALUE ZERO.
+007000 01  WS-DATUM.
+007100     05 WS-DATUM-JJ            PIC 9(02).
+007200     05 WS-DATUM-MM            PIC 9(02).
+007300     05 WS-DATUM-TT            PIC 9(02).
+007400*--------------------------------------------------------------*
+007500* AUFBAU DER DETAILZEILEN IM BERICHT                           *
+007600*--------------------------------------------------------------*
+007700 01  WS-DETAILZEILE.
+007800     05 WS-DZ-ART              PIC X(14).
+007900     05 WS-DZ-BLZ              PIC X(08).
+008000     05 FILLER                 PIC X(02) VALUE SPACES.
+008100     05 WS-DZ-NAME             PIC X(30).
+008200     05 FILLER                 PIC X(02) VALUE SPACES.
+008300     05 WS-DZ-PLZ              PIC X(11).
+008400     05 FILLER                 PIC X(02) VALUE SPACES.
+008500     05 WS-DZ-ORT              PIC X(25).
+008600     05 FILLER                 PIC X(02) VALUE SPACES.
+008700     05 WS-DZ-BIC              PIC X(11).
+008800 01  WS-ZAEHLERZEILE.
+008900     05 WS-ZZ-TEXT             PIC X(40).
+009000     05 WS-ZZ-ANZAHL           PIC ZZZZ9.
+009100     05 FILLER                 PIC X(56) VALUE SPACES.
+009200 PROCEDURE DIVISION.
+009300*--------------------------------------------------------------*
+009400* 0000-MAINLINE                                                *
+009500*--------------------------------------------------------------*
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALISIEREN  THRU 1000-EXIT
+009800     PERFORM 3000-DATEIEN-VERGLEICHEN THRU 3000-EXIT
+009900         UNTIL WS-BUBA-EOF AND WS-MASTER-EOF
+010000     PERFORM 8000-ABSCHLUSS       THRU 8000-EXIT
+010100     STOP RUN.
+010200*--------------------------------------------------------------*
+010300* 1000-INITIALISIEREN                                          *
+010400*--------------------------------------------------------------*
+010500 1000-INITIALISIEREN.
+010600     OPEN INPUT  BUBA-DATEI
+010700     OPEN INPUT  MASTER-DATEI
+010800     OPEN OUTPUT BERICHT-DATEI
+010900     ACCEPT WS-DATUM FROM DATE
+011000     PERFORM 2100-BERICHTSKOPF-SCHREIBEN THRU 2100-EXIT
+011100     PERFORM 2200-BUBA-LESEN      THRU 2200-EXIT
+011200     PERFORM 2300-MASTER-LESEN    THRU 2300-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500*--------------------------------------------------------------*
+011600* 2100-BERICHTSKOPF-SCHREIBEN                                  *
+011700*--------------------------------------------------------------*
+011800 2100-BERICHTSKOPF-SCHREIBEN.
+011900     MOVE SPACES TO BERICHT-ZEILE
+012000     STRING 'BUNDESBANK-BLZ-ABGLEICH VOM 20' WS-DATUM-JJ '-'
+012100            WS-DATUM-MM '-' WS-DATUM-TT DELIMITED BY SIZE
+012200       INTO BERICHT-ZEILE
+012300     WRITE BERICHT-ZEILE
+012400     MOVE SPACES TO BERICHT-ZEILE
+012500     WRITE BERICHT-ZEILE
+012600     MOVE SPACES TO BERICHT-ZEILE
+012650     STRING 'ART           BLZ       NAME' DELIMITED BY SIZE
+012670            '                            PLZ          ORT'
+012690                DELIMITED BY SIZE
+012695       INTO BERICHT-ZEILE
+012800     WRITE BERICHT-ZEILE
+012900     MOVE SPACES TO BERICHT-ZEILE
+013000     WRITE BERICHT-ZEILE.
+013100 2100-EXIT.
+013200     EXIT.
+013300*--------------------------------------------------------------*
+013400* 2200-BUBA-LESEN                                              *
+013500*--------------------------------------------------------------*
+013600 2200-BUBA-LESEN.
+013700     READ BUBA-DATEI
+013800         AT END
+013900             SET WS-BUBA-EOF TO TRUE
+014000     END-READ.
+014100 2200-EXIT.
+014200     EXIT.
+014300*--------------------------------------------------------------*
+014400* 2300-MASTER-LESEN                                            *
+014500*--------------------------------------------------------------*
+014600 2300-MASTER-LESEN.
+014700     READ MASTER-DATEI
+014800         AT END
+014900             SET WS-MASTER-EOF TO TRUE
+015000     END-READ.
+015100 2300-EXIT.
+015200     EXIT.
+015300*--------------------------------------------------------------*
+015400* 3000-DATEIEN-VERGLEICHEN - KLASSISCHER MATCH/MERGE-ABGLEICH   *
+015500* DER BEIDEN NACH BLZ AUFSTEIGEND SORTIERTEN DATEIEN            *
+015600*--------------------------------------------------------------*
+015700 3000-DATEIEN-VERGLEICHEN.
+015800     EVALUATE TRUE
+015900         WHEN WS-BUBA-EOF
+016000             PERFORM 4300-SATZ-GELOESCHT  THRU 4300-EXIT
+016100             PERFORM 2300-MASTER-LESEN    THRU 2300-EXIT
+016200         WHEN WS-MASTER-EOF
+016300             PERFORM 4100-SATZ-NEU        THRU 4100-EXIT
+016400             PERFORM 2200-BUBA-LESEN      THRU 2200-EXIT
+016500         WHEN BUBA-BLZ < MASTER-BLZ
+016600             PERFORM 4100-SATZ-NEU        THRU 4100-EXIT
+016700             PERFORM 2200-BUBA-LESEN      THRU 2200-EXIT
+016800         WHEN BUBA-BLZ > MASTER-BLZ
+016900             PERFORM 4300-SATZ-GELOESCHT  THRU 4300-EXIT
+017000             PERFORM 2300-MASTER-LESEN    THRU 2300-EXIT
+017100         WHEN OTHER
+017200             PERFORM 4200-SATZ-VERGLEICHEN THRU 4200-EXIT
+017300             PERFORM 2200-BUBA-LESEN      THRU 2200-EXIT
+017400             PERFORM 2300-MASTER-LESEN    THRU 2300-EXIT
+017500     END-EVALUATE.
+017600 3000-EXIT.
+017700     EXIT.
+017800*--------------------------------------------------------------*
+017900* 4100-SATZ-NEU - IN DER BUNDESBANK-DATEI, ABER NICHT IM        *
+018000* BESTAND VORHANDEN                                             *
+018100*--------------------------------------------------------------*
+018200 4100-SATZ-NEU.
+018300     MOVE 'HINZUFUEGEN'         TO WS-DZ-ART
+018400     MOVE BUBA-BLZ              TO WS-DZ-BLZ
+018500     MOVE BUBA-NAME             TO WS-DZ-NAME
+018600     MOVE BUBA-PLZ              TO WS-DZ-PLZ
+018700     MOVE BUBA-ORT              TO WS-DZ-ORT
+018800     MOVE BUBA-BIC              TO WS-DZ-BIC
+018900     PERFORM 5000-ZEILE-SCHREIBEN THRU 5000-EXIT
+019000     ADD 1 TO WS-ANZAHL-NEU.
+019100 4100-EXIT.
+019200     EXIT.
+019300*--------------------------------------------------------------*
+019400* 4200-SATZ-VERGLEICHEN - SCHLUESSEL IN BEIDEN DATEIEN          *
+019500* VORHANDEN - INHALTLICHER VERGLEICH DER FACHLICHEN FELDER      *
+019600*--------------------------------------------------------------*
+019700 4200-SATZ-VERGLEICHEN.
+019800     IF BUBA-NAME = MASTER-NAME
+020000        AND BUBA-PLZ  = MASTER-PLZ
+020100        AND BUBA-ORT  = MASTER-ORT
+020200        AND BUBA-BIC  = MASTER-BIC
+020300         ADD 1 TO WS-ANZAHL-UNVERAENDERT
+020400     ELSE
+020500         MOVE 'AENDERN-VORHER'  TO WS-DZ-ART
+020600         MOVE MASTER-BLZ        TO WS-DZ-BLZ
+020700         MOVE MASTER-NAME       TO WS-DZ-NAME
+020800         MOVE MASTER-PLZ        TO WS-DZ-PLZ
+020900         MOVE MASTER-ORT        TO WS-DZ-ORT
+021000         MOVE MASTER-BIC        TO WS-DZ-BIC
+021100         PERFORM 5000-ZEILE-SCHREIBEN THRU 5000-EXIT
+021200         MOVE 'AENDERN-NACHHER' TO WS-DZ-ART
+021300         MOVE BUBA-BLZ          TO WS-DZ-BLZ
+021400         MOVE BUBA-NAME         TO WS-DZ-NAME
+021500         MOVE BUBA-PLZ          TO WS-DZ-PLZ
+021600         MOVE BUBA-ORT          TO WS-DZ-ORT
+021700         MOVE BUBA-BIC          TO WS-DZ-BIC
+021800         PERFORM 5000-ZEILE-SCHREIBEN THRU 5000-EXIT
+021900         ADD 1 TO WS-ANZAHL-GEAENDERT
+022000     END-IF.
+022100 4200-EXIT.
+022200     EXIT.
+022300*--------------------------------------------------------------*
+022400* 4300-SATZ-GELOESCHT - IM BESTAND VORHANDEN, ABER NICHT MEHR   *
+022500* IN DER BUNDESBANK-DATEI                                       *
+022600*--------------------------------------------------------------*
+022700 4300-SATZ-GELOESCHT.
+022720     IF MASTER-AUSLAND
+022740         MOVE 'NUR-BANKDATEI'       TO WS-DZ-ART
+022750         MOVE MASTER-LAENDERCODE    TO WS-DZ-BLZ
+022770         MOVE MASTER-NAT-SORTCODE   TO WS-DZ-PLZ
+022780     ELSE
+022800         MOVE 'LOESCHEN'            TO WS-DZ-ART
+022810         MOVE MASTER-BLZ            TO WS-DZ-BLZ
+022815         MOVE MASTER-PLZ            TO WS-DZ-PLZ
+022820     END-IF
+023000     MOVE MASTER-NAME           TO WS-DZ-NAME
+023200     MOVE MASTER-ORT            TO WS-DZ-ORT
+023300     MOVE MASTER-BIC            TO WS-DZ-BIC
+023400     PERFORM 5000-ZEILE-SCHREIBEN THRU 5000-EXIT
+023420     IF MASTER-AUSLAND
+023440         ADD 1 TO WS-ANZAHL-AUSLAND
+023460     ELSE
+023500         ADD 1 TO WS-ANZAHL-GELOESCHT
+023520     END-IF.
+023600 4300-EXIT.
+023700     EXIT.
+023800*--------------------------------------------------------------*
+023900* 5000-ZEILE-SCHREIBEN                                         *
+024000*--------------------------------------------------------------*
+024100 5000-ZEILE-SCHREIBEN.
+024200     MOVE SPACES     TO BERICHT-ZEILE
+024300     MOVE WS-DETAILZEILE TO BERICHT-ZEILE
+024400     WRITE BERICHT-ZEILE.
+024500 5000-EXIT.
+024600     EXIT.
+024700*--------------------------------------------------------------*
+024800* 8000-ABSCHLUSS - SUMMENZEILEN UND DATEIABSCHLUSS             *
+024900*--------------------------------------------------------------*
+025000 8000-ABSCHLUSS.
+025100     MOVE SPACES TO BERICHT-ZEILE
+025200     WRITE BERICHT-ZEILE
+025300     MOVE 'NEU AUFZUNEHMEN:' TO WS-ZZ-TEXT
+025400     MOVE WS-ANZAHL-NEU TO WS-ZZ-ANZAHL
+025500     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+025600     WRITE BERICHT-ZEILE
+025700     MOVE 'ZU AENDERN:' TO WS-ZZ-TEXT
+025800     MOVE WS-ANZAHL-GEAENDERT TO WS-ZZ-ANZAHL
+025900     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+026000     WRITE BERICHT-ZEILE
+026100     MOVE 'ZU LOESCHEN:' TO WS-ZZ-TEXT
+026200     MOVE WS-ANZAHL-GELOESCHT TO WS-ZZ-ANZAHL
+026300     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+026400     WRITE BERICHT-ZEILE
+026420     MOVE 'AUSLAND, NUR IM BESTAND:' TO WS-ZZ-TEXT
+026440     MOVE WS-ANZAHL-AUSLAND TO WS-ZZ-ANZAHL
+026460     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+026480     WRITE BERICHT-ZEILE
+026500     MOVE 'UNVERAENDERT:' TO WS-ZZ-TEXT
+026600     MOVE WS-ANZAHL-UNVERAENDERT TO WS-ZZ-ANZAHL
+026700     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+026800     WRITE BERICHT-ZEILE
+026900     CLOSE BUBA-DATEI MASTER-DATEI BERICHT-DATEI.
+027000 8000-EXIT.
+027100     EXIT.
