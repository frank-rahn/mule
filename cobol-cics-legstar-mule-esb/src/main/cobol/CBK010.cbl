@@ -0,0 +1,278 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBK010.
+000300 AUTHOR.        H-J WILMS.
+000400 INSTALLATION.  BANKLEITZAHLEN-AUSKUNFT.
+000500 DATE-WRITTEN.  15.03.2009.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* AENDERUNGSHISTORIE                                           *
+000900*--------------------------------------------------------------*
+001000* DATUM      NAME  BESCHREIBUNG                                 *
+001100* ---------- ----- ------------------------------------------- *
+001200* 15.03.2009 HJW   ERSTERSTELLUNG - AUSKUNFT NACH PLZ/ORT/NAME  *
+001300* 09.08.2026 HJW   START-BLZ/CURSOR-STEUERUNG FUER MEHR ALS     *
+001400*                  15 TREFFER EINGEBAUT (WEITERE-SAETZE-KZ)     *
+001410* 09.08.2026 HJW   AUFRUFPROTOKOLLIERUNG IN CBK010A EINGEBAUT    *
+001420* 09.08.2026 HJW   SATZART (INLAND/AUSLAND) MIT AUSGEGEBEN, FUER *
+001430*                  AUSLAENDISCHE INSTITUTE LAENDERCODE/NAT-      *
+001440*                  SORTCODE ANSTELLE VON BLZ/PLZ                 *
+001450* 09.08.2026 HJW   HOST-VARIABLE EIN-ORT IN DER WHERE-KLAUSEL    *
+001460*                  DER PLZ/ORT-SUCHE RICHTIG MIT ":" GEKENN-     *
+001470*                  ZEICHNET; NAME-/ORT-SUCHBEGRIFFE WERDEN VOR   *
+001480*                  DEM EINBETTEN IN DEN "%...%"-SUCHSTRING       *
+001490*                  GETRIMMT, DAMIT MEHRWORTIGE BEGRIFFE NICHT    *
+001495*                  AM ERSTEN LEERZEICHEN ABGESCHNITTEN WERDEN    *
+001500*--------------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SPECIAL-NAMES.
+001900     DECIMAL-POINT IS COMMA.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*--------------------------------------------------------------*
+002300* SCHALTER UND ZAEHLER                                         *
+002400*--------------------------------------------------------------*
+002500 77  WS-ANZAHL-GEFUNDEN        PIC 9(02) COMP VALUE ZERO.
+002600 77  WS-ANZAHL-GEHOLT          PIC 9(02) COMP VALUE ZERO.
+002700 77  WS-MAX-AUSGABE            PIC 9(02) COMP VALUE 15.
+002800 77  WS-MAX-FETCH              PIC 9(02) COMP VALUE 16.
+002900 77  WS-SQLCODE                PIC S9(05) COMP VALUE ZERO.
+002950 77  WS-LOOKUP-SQLCODE         PIC S9(05) COMP VALUE ZERO.
+002960 77  WS-AUDIT-RESP             PIC S9(08) COMP VALUE ZERO.
+003000 01  WS-SCHALTER.
+003100     05 WS-EOF-KZ              PIC X(01) VALUE 'N'.
+003200         88 WS-EOF                       VALUE 'J'.
+003300*--------------------------------------------------------------*
+003400* DB2 KOMMUNIKATIONSBEREICH UND HOST-VARIABLEN                 *
+003500*--------------------------------------------------------------*
+003600     EXEC SQL INCLUDE SQLCA END-EXEC.
+003700     COPY BANKSATZ.
+003710     COPY FEHLERTAB.
+003720*--------------------------------------------------------------*
+003730* PROTOKOLLSATZ FUER DIE AUFRUFPROTOKOLLIERUNG (DATEI CBK010A)  *
+003740*--------------------------------------------------------------*
+003750     COPY AUDITSATZ.
+003800 LINKAGE SECTION.
+003900*--------------------------------------------------------------*
+004000* CICS-COMMAREA (GEMEINSAM MIT LEGSTAR/MULE-ESB-BRUECKE)       *
+004100*--------------------------------------------------------------*
+004200     COPY CBK010O.
+004300 PROCEDURE DIVISION.
+004400*--------------------------------------------------------------*
+004500* 0000-MAINLINE                                                *
+004600*--------------------------------------------------------------*
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALISIEREN       THRU 1000-EXIT
+004900     PERFORM 2000-COMMAREA-UEBERNEHMEN THRU 2000-EXIT
+005000     PERFORM 3000-BANKSAETZE-SUCHEN    THRU 3000-EXIT
+005050     PERFORM 8000-AUFRUF-PROTOKOLLIEREN THRU 8000-EXIT
+005100     EXEC CICS RETURN END-EXEC
+005200     GOBACK.
+005300*--------------------------------------------------------------*
+005400* 1000-INITIALISIEREN                                          *
+005500*--------------------------------------------------------------*
+005600 1000-INITIALISIEREN.
+005700     MOVE SPACES                  TO FEHLERCODE
+005800     MOVE SPACES                  TO FEHLERTEXT
+005900     MOVE ZERO                    TO SQLCODE OF RESULT
+006000     MOVE 'N'                     TO WEITERE-SAETZE-KZ
+006100     MOVE SPACES                  TO NAECHSTE-START-BLZ
+006200     MOVE ZERO                    TO WS-ANZAHL-GEFUNDEN
+006300     MOVE ZERO                    TO WS-ANZAHL-GEHOLT
+006400     MOVE ZERO                    TO WS-SQLCODE
+006500     MOVE 'N'                     TO WS-EOF-KZ.
+006600 1000-EXIT.
+006700     EXIT.
+006800*--------------------------------------------------------------*
+006900* 2000-COMMAREA-UEBERNEHMEN                                    *
+007000*--------------------------------------------------------------*
+007100 2000-COMMAREA-UEBERNEHMEN.
+007200     IF EIBCALEN = ZERO
+007300         MOVE '99'                TO FEHLERCODE
+007400         MOVE 'KEIN COMMAREA UEBERGEBEN' TO FEHLERTEXT
+007500         EXEC CICS RETURN END-EXEC
+007600         GOBACK
+007700     END-IF.
+007800 2000-EXIT.
+007900     EXIT.
+008000*--------------------------------------------------------------*
+008100* 3000-BANKSAETZE-SUCHEN                                       *
+008200*--------------------------------------------------------------*
+008300 3000-BANKSAETZE-SUCHEN.
+008310     EVALUATE TRUE
+008320         WHEN EIN-SUCHE-NAME
+008330             PERFORM 3100-CURSOR-NAME-OEFFNEN THRU 3100-EXIT
+008340         WHEN EIN-SUCHE-BIC
+008350             PERFORM 3500-CURSOR-BIC-OEFFNEN THRU 3500-EXIT
+008360         WHEN OTHER
+008370             PERFORM 3200-CURSOR-PLZ-ORT-OEFFNEN THRU 3200-EXIT
+008380     END-EVALUATE
+008900     IF WS-SQLCODE = ZERO
+009000         PERFORM 3300-SATZ-HOLEN THRU 3300-EXIT
+009100             UNTIL WS-EOF
+009200                OR WS-ANZAHL-GEHOLT = WS-MAX-FETCH
+009300         EXEC SQL CLOSE BANK-CURSOR END-EXEC
+009400     END-IF
+009500     PERFORM 3400-FEHLERCODE-ERMITTELN THRU 3400-EXIT
+009600     MOVE WS-SQLCODE              TO SQLCODE OF RESULT.
+009700 3000-EXIT.
+009800     EXIT.
+010000*--------------------------------------------------------------*
+010100* 3100-CURSOR-NAME-OEFFNEN - SUCHE UEBER (TEIL-)NAMEN          *
+010200*--------------------------------------------------------------*
+010300 3100-CURSOR-NAME-OEFFNEN.
+010400     STRING '%' DELIMITED BY SIZE
+010500            FUNCTION TRIM(EIN-NAME) DELIMITED BY SIZE
+010600            '%' DELIMITED BY SIZE
+010700       INTO BS-SUCH-NAME
+010800     MOVE EIN-START-BLZ           TO BS-SUCH-START-BLZ
+010900     EXEC SQL
+011000         DECLARE BANK-CURSOR CURSOR FOR
+011050         SELECT SATZART, NAME, BLZ, PLZ, LAENDERCODE,
+011070                NAT-SORTCODE, ORT, BIC
+011200           FROM BANKLEITZAHLEN
+011300          WHERE NAME LIKE :BS-SUCH-NAME
+011400            AND BLZ > :BS-SUCH-START-BLZ
+011500          ORDER BY BLZ
+011600     END-EXEC
+011700     EXEC SQL
+011800         OPEN BANK-CURSOR
+011900     END-EXEC
+012000     MOVE SQLCODE OF SQLCA        TO WS-SQLCODE.
+012100 3100-EXIT.
+012200     EXIT.
+012300*--------------------------------------------------------------*
+012400* 3200-CURSOR-PLZ-ORT-OEFFNEN - SUCHE UEBER PLZ UND/ODER ORT   *
+012500*--------------------------------------------------------------*
+012600 3200-CURSOR-PLZ-ORT-OEFFNEN.
+012700     MOVE EIN-PLZ                 TO BS-SUCH-PLZ
+012800     STRING '%' DELIMITED BY SIZE
+012900            FUNCTION TRIM(EIN-ORT) DELIMITED BY SIZE
+013000            '%' DELIMITED BY SIZE
+013100       INTO BS-SUCH-ORT
+013200     MOVE EIN-START-BLZ           TO BS-SUCH-START-BLZ
+013300     EXEC SQL
+013400         DECLARE BANK-CURSOR CURSOR FOR
+013450         SELECT SATZART, NAME, BLZ, PLZ, LAENDERCODE,
+013470                NAT-SORTCODE, ORT, BIC
+013600           FROM BANKLEITZAHLEN
+013700          WHERE (:BS-SUCH-PLZ = SPACES OR PLZ = :BS-SUCH-PLZ)
+013800            AND (:EIN-ORT = SPACES OR ORT LIKE :BS-SUCH-ORT)
+013900            AND BLZ > :BS-SUCH-START-BLZ
+014000          ORDER BY BLZ
+014100     END-EXEC
+014200     EXEC SQL
+014300         OPEN BANK-CURSOR
+014400     END-EXEC
+014500     MOVE SQLCODE OF SQLCA        TO WS-SQLCODE.
+014600 3200-EXIT.
+014700     EXIT.
+014710*--------------------------------------------------------------*
+014720* 3500-CURSOR-BIC-OEFFNEN - SUCHE UEBER BIC/SWIFT-CODE          *
+014730*--------------------------------------------------------------*
+014740 3500-CURSOR-BIC-OEFFNEN.
+014750     MOVE EIN-BIC                 TO BS-SUCH-BIC
+014760     MOVE EIN-START-BLZ           TO BS-SUCH-START-BLZ
+014770     EXEC SQL
+014780         DECLARE BANK-CURSOR CURSOR FOR
+014782         SELECT SATZART, NAME, BLZ, PLZ, LAENDERCODE,
+014784                NAT-SORTCODE, ORT, BIC
+014795           FROM BANKLEITZAHLEN
+014800          WHERE BIC = :BS-SUCH-BIC
+014805            AND BLZ > :BS-SUCH-START-BLZ
+014810          ORDER BY BLZ
+014815     END-EXEC
+014820     EXEC SQL
+014825         OPEN BANK-CURSOR
+014830     END-EXEC
+014835     MOVE SQLCODE OF SQLCA        TO WS-SQLCODE.
+014840 3500-EXIT.
+014845     EXIT.
+014850*--------------------------------------------------------------*
+014900* 3300-SATZ-HOLEN - EINEN BANKSATZ MEHR HOLEN ALS MAXIMAL       *
+015000* AUSGEGEBEN WIRD, UM ZU ERKENNEN, OB WEITERE SAETZE FOLGEN     *
+015100*--------------------------------------------------------------*
+015200 3300-SATZ-HOLEN.
+015300     EXEC SQL
+015400         FETCH BANK-CURSOR
+015500         INTO :BS-SATZART, :BS-NAME, :BS-BLZ, :BS-PLZ,
+015520              :BS-LAENDERCODE, :BS-NAT-SORTCODE, :BS-ORT,
+015550             :BS-BIC
+015600     END-EXEC
+015700     MOVE SQLCODE OF SQLCA        TO WS-SQLCODE
+015800     IF WS-SQLCODE = ZERO
+015900         ADD 1 TO WS-ANZAHL-GEHOLT
+016000         IF WS-ANZAHL-GEHOLT > WS-MAX-AUSGABE
+016100             SET WEITERE-SAETZE-VORHANDEN TO TRUE
+016200             MOVE BS-BLZ TO NAECHSTE-START-BLZ
+016300         ELSE
+016400             ADD 1 TO WS-ANZAHL-GEFUNDEN
+016500             MOVE BS-SATZART TO SATZART (WS-ANZAHL-GEFUNDEN)
+016550             MOVE BS-NAME TO NAME (WS-ANZAHL-GEFUNDEN)
+016600             MOVE BS-BLZ  TO BLZ  (WS-ANZAHL-GEFUNDEN)
+016620             MOVE BS-PLZ  TO PLZ  (WS-ANZAHL-GEFUNDEN)
+016640             MOVE BS-LAENDERCODE
+016660               TO LAENDERCODE (WS-ANZAHL-GEFUNDEN)
+016680             MOVE BS-NAT-SORTCODE
+016700               TO NAT-SORTCODE (WS-ANZAHL-GEFUNDEN)
+016800             MOVE BS-ORT  TO ORT  (WS-ANZAHL-GEFUNDEN)
+016900             MOVE BS-BIC  TO BIC  (WS-ANZAHL-GEFUNDEN)
+017000         END-IF
+017100     ELSE
+017200         SET WS-EOF TO TRUE
+017300     END-IF.
+017400 3300-EXIT.
+017500     EXIT.
+017600*--------------------------------------------------------------*
+017700* 3400-FEHLERCODE-ERMITTELN                                    *
+017800*--------------------------------------------------------------*
+017900 3400-FEHLERCODE-ERMITTELN.
+018000     MOVE WS-SQLCODE              TO WS-LOOKUP-SQLCODE
+018100     IF WS-SQLCODE = 100 AND WS-ANZAHL-GEFUNDEN > ZERO
+018200         MOVE ZERO                TO WS-LOOKUP-SQLCODE
+018300     END-IF
+018400     SET FT-IX TO 1
+018500     SEARCH FEHLERTAB-EINTRAG
+018600         AT END
+018700             MOVE '90'            TO FEHLERCODE
+018800             MOVE 'SONSTIGER DATENBANKFEHLER' TO FEHLERTEXT
+018900         WHEN FT-SQLCODE (FT-IX) = WS-LOOKUP-SQLCODE
+019000             MOVE FT-FEHLERCODE (FT-IX) TO FEHLERCODE
+019100             MOVE FT-FEHLERTEXT (FT-IX) TO FEHLERTEXT
+019200     END-SEARCH.
+019300 3400-EXIT.
+019400     EXIT.
+019500*--------------------------------------------------------------*
+019600* 8000-AUFRUF-PROTOKOLLIEREN - SCHREIBT EINEN PROTOKOLLSATZ FUER *
+019700* JEDEN AUFRUF IN DIE DATEI CBK010A (WER HAT WANN WOMIT GESUCHT  *
+019800* UND WAS WURDE GELIEFERT). EIN FEHLSCHLAG DER PROTOKOLLIERUNG   *
+019900* SELBST DARF DIE AUSKUNFT NICHT VERHINDERN.                     *
+020000*--------------------------------------------------------------*
+020100 8000-AUFRUF-PROTOKOLLIEREN.
+020200     MOVE EIBDATE                 TO AUDIT-DATUM
+020300     MOVE EIBTIME                 TO AUDIT-UHRZEIT
+020400     MOVE EIBTASKN                TO AUDIT-TASKNR
+020500     MOVE EIN-SUCHART             TO AUDIT-SUCHART
+020600     EVALUATE TRUE
+020700         WHEN EIN-SUCHE-NAME
+020800             MOVE EIN-NAME        TO AUDIT-SUCHWERT
+020900         WHEN EIN-SUCHE-BIC
+021000             MOVE EIN-BIC         TO AUDIT-SUCHWERT
+021100         WHEN OTHER
+021200             STRING EIN-PLZ DELIMITED BY SIZE
+021300                    ' ' DELIMITED BY SIZE
+021400                    EIN-ORT DELIMITED BY SIZE
+021500               INTO AUDIT-SUCHWERT
+021600     END-EVALUATE
+021700     MOVE EIN-START-BLZ           TO AUDIT-START-BLZ
+021800     MOVE FEHLERCODE              TO AUDIT-FEHLERCODE
+021900     MOVE WS-SQLCODE              TO AUDIT-SQLCODE
+022000     MOVE WS-ANZAHL-GEFUNDEN      TO AUDIT-ANZAHL-SAETZE
+022100     EXEC CICS WRITE
+022200         FILE('CBK010A')
+022300         FROM(AUDIT-SATZ)
+022400         RIDFLD(AUDIT-SCHLUESSEL)
+022500         RESP(WS-AUDIT-RESP)
+022600     END-EXEC.
+022700 8000-EXIT.
+022800     EXIT.
