@@ -0,0 +1,265 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBK920.
+000300 AUTHOR.        H-J WILMS.
+000400 INSTALLATION.  BANKLEITZAHLEN-AUSKUNFT.
+000500 DATE-WRITTEN.  09.08.2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* AENDERUNGSHISTORIE                                           *
+000900*--------------------------------------------------------------*
+001000* DATUM      NAME  BESCHREIBUNG                                 *
+001100* ---------- ----- ------------------------------------------- *
+001200* 09.08.2026 HJW   ERSTERSTELLUNG - VOLLSTAENDIGER AUSZUG DES   *
+001300*                  BANKENSTAMMES NACH BLZ SORTIERT (BANKALT,    *
+001400*                  EINGANG FUER CBK910) UND DRUCKBERICHT MIT    *
+001500*                  ZWISCHENSUMMEN JE PLZ-BEREICH FUER DEN       *
+001600*                  EXTERNEN ABGLEICH                            *
+001610* 09.08.2026 HJW   SATZART MIT AUSGEGEBEN (BANKALT UND BERICHT);*
+001620*                  AUSLAENDISCHE INSTITUTE OHNE DEUTSCHE PLZ     *
+001630*                  GEHEN NICHT IN DIE PLZ-ZWISCHENSUMMEN EIN,    *
+001640*                  SONDERN IN EINE EIGENE GESAMTSUMME            *
+001650* 09.08.2026 HJW   LAENDERCODE/NAT-SORTCODE DER AUSLAENDISCHEN   *
+001660*                  INSTITUTE MIT NACH BANKALT AUSGEGEBEN, DAMIT  *
+001670*                  DER SATZ AUCH OHNE BLZ/PLZ IDENTIFIZIERBAR    *
+001680*                  BLEIBT                                        *
+001700*--------------------------------------------------------------*
+001800* ZWECK:                                                       *
+001900*   LIEST DEN GESAMTEN BANKENSTAMM (TABELLE BANKLEITZAHLEN)     *
+002000*   NACH BLZ AUFSTEIGEND SORTIERT UND SCHREIBT JE SATZ          *
+002100*   1. EINEN SATZ IN DIE SEQUENTIELLE AUSZUGSDATEI BANKALT      *
+002200*      (DIENT U.A. CBK910 ALS VERGLEICHSGRUNDLAGE)              *
+002300*   2. EINE DETAILZEILE IN DEN BERICHT BANKRPT, MIT             *
+002400*      ZWISCHENSUMMEN JE PLZ-BEREICH (10000ER-SCHRITTE) AM      *
+002500*      ENDE DES BERICHTS                                        *
+002600*--------------------------------------------------------------*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SPECIAL-NAMES.
+003000     DECIMAL-POINT IS COMMA.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT MASTER-DATEI ASSIGN TO BANKALT
+003400            ORGANIZATION IS SEQUENTIAL.
+003500     SELECT BERICHT-DATEI ASSIGN TO BANKRPT
+003600            ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  MASTER-DATEI
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  MASTER-SATZ.
+004220     05 MASTER-SATZART         PIC X(01).
+004240         88 MASTER-INLAND             VALUE 'D'.
+004260         88 MASTER-AUSLAND            VALUE 'A'.
+004300     05 MASTER-NAME            PIC X(30).
+004400     05 MASTER-BLZ             PIC X(08).
+004500     05 MASTER-PLZ             PIC X(05).
+004520     05 MASTER-LAENDERCODE     PIC X(02).
+004540     05 MASTER-NAT-SORTCODE    PIC X(11).
+004600     05 MASTER-ORT             PIC X(30).
+004700     05 MASTER-BIC             PIC X(11).
+004800 FD  BERICHT-DATEI
+004900     RECORDING MODE IS F
+005000     LABEL RECORDS ARE STANDARD.
+005100 01  BERICHT-ZEILE             PIC X(100).
+005200 WORKING-STORAGE SECTION.
+005300*--------------------------------------------------------------*
+005400* SCHALTER UND ZAEHLER                                         *
+005500*--------------------------------------------------------------*
+005600 77  WS-SQLCODE                PIC S9(05) COMP VALUE ZERO.
+005700 77  WS-BEREICH-ZIFFER         PIC 9(01) VALUE ZERO.
+005800 77  WS-BEREICH-NR             PIC 9(02) COMP VALUE ZERO.
+005900 01  WS-SCHALTER.
+006000     05 WS-EOF-KZ              PIC X(01) VALUE 'N'.
+006100         88 WS-EOF                       VALUE 'J'.
+006200 01  WS-ZAEHLER.
+006300     05 WS-ANZAHL-GESAMT       PIC 9(05) COMP VALUE ZERO.
+006350     05 WS-ANZAHL-AUSLAND      PIC 9(05) COMP VALUE ZERO.
+006400     05 WS-ANZAHL-BEREICH      PIC 9(05) COMP VALUE ZERO
+006500                               OCCURS 10 TIMES
+006600                               INDEXED BY WS-BX.
+006700 01  WS-DATUM.
+006800     05 WS-DATUM-JJ            PIC 9(02).
+006900     05 WS-DATUM-MM            PIC 9(02).
+007000     05 WS-DATUM-TT            PIC 9(02).
+007100*--------------------------------------------------------------*
+007200* AUFBAU DER DETAILZEILEN UND SUMMENZEILEN IM BERICHT           *
+007300*--------------------------------------------------------------*
+007400 01  WS-DETAILZEILE.
+007500     05 WS-DZ-BLZ              PIC X(08).
+007600     05 FILLER                 PIC X(02) VALUE SPACES.
+007700     05 WS-DZ-NAME             PIC X(30).
+007800     05 FILLER                 PIC X(02) VALUE SPACES.
+007900     05 WS-DZ-PLZ              PIC X(05).
+008000     05 FILLER                 PIC X(02) VALUE SPACES.
+008100     05 WS-DZ-ORT              PIC X(25).
+008200     05 FILLER                 PIC X(02) VALUE SPACES.
+008300     05 WS-DZ-BIC              PIC X(11).
+008400 01  WS-ZAEHLERZEILE.
+008500     05 WS-ZZ-TEXT             PIC X(40).
+008600     05 WS-ZZ-ANZAHL           PIC ZZZZ9.
+008700     05 FILLER                 PIC X(56) VALUE SPACES.
+008800*--------------------------------------------------------------*
+008900* DB2 KOMMUNIKATIONSBEREICH UND HOST-VARIABLEN                 *
+009000*--------------------------------------------------------------*
+009100     EXEC SQL INCLUDE SQLCA END-EXEC.
+009200     COPY BANKSATZ.
+009300 PROCEDURE DIVISION.
+009400*--------------------------------------------------------------*
+009500* 0000-MAINLINE                                                *
+009600*--------------------------------------------------------------*
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALISIEREN  THRU 1000-EXIT
+009900     PERFORM 3000-SATZ-VERARBEITEN THRU 3000-EXIT
+010000         UNTIL WS-EOF
+010100     PERFORM 8000-ABSCHLUSS       THRU 8000-EXIT
+010200     STOP RUN.
+010300*--------------------------------------------------------------*
+010400* 1000-INITIALISIEREN                                          *
+010500*--------------------------------------------------------------*
+010600 1000-INITIALISIEREN.
+010700     OPEN OUTPUT MASTER-DATEI
+010800     OPEN OUTPUT BERICHT-DATEI
+010900     ACCEPT WS-DATUM FROM DATE
+011000     PERFORM 2100-BERICHTSKOPF-SCHREIBEN THRU 2100-EXIT
+011100     EXEC SQL
+011200         DECLARE MASTER-CURSOR CURSOR FOR
+011250         SELECT SATZART, NAME, BLZ, PLZ, LAENDERCODE,
+011270                NAT-SORTCODE, ORT, BIC
+011400           FROM BANKLEITZAHLEN
+011500          ORDER BY BLZ
+011600     END-EXEC
+011700     EXEC SQL
+011800         OPEN MASTER-CURSOR
+011900     END-EXEC
+012000     MOVE SQLCODE                 TO WS-SQLCODE
+012100     PERFORM 2200-SATZ-LESEN      THRU 2200-EXIT.
+012200 1000-EXIT.
+012300     EXIT.
+012400*--------------------------------------------------------------*
+012500* 2100-BERICHTSKOPF-SCHREIBEN                                  *
+012600*--------------------------------------------------------------*
+012700 2100-BERICHTSKOPF-SCHREIBEN.
+012800     MOVE SPACES TO BERICHT-ZEILE
+012900     STRING 'BANKENSTAMM-AUSZUG VOM 20' WS-DATUM-JJ '-'
+013000            WS-DATUM-MM '-' WS-DATUM-TT DELIMITED BY SIZE
+013100       INTO BERICHT-ZEILE
+013200     WRITE BERICHT-ZEILE
+013300     MOVE SPACES TO BERICHT-ZEILE
+013400     WRITE BERICHT-ZEILE
+013500     MOVE 'BLZ      NAME                PLZ   ORT'
+013600       TO BERICHT-ZEILE
+013700     WRITE BERICHT-ZEILE
+013800     MOVE SPACES TO BERICHT-ZEILE
+013900     WRITE BERICHT-ZEILE.
+014000 2100-EXIT.
+014100     EXIT.
+014200*--------------------------------------------------------------*
+014300* 2200-SATZ-LESEN - NAECHSTEN BANKSATZ AUS DEM CURSOR HOLEN      *
+014400*--------------------------------------------------------------*
+014500 2200-SATZ-LESEN.
+014600     EXEC SQL
+014700         FETCH MASTER-CURSOR
+014750         INTO :BS-SATZART, :BS-NAME, :BS-BLZ, :BS-PLZ,
+014780              :BS-LAENDERCODE, :BS-NAT-SORTCODE,
+014790              :BS-ORT, :BS-BIC
+014900     END-EXEC
+015000     MOVE SQLCODE                 TO WS-SQLCODE
+015100     IF WS-SQLCODE NOT = ZERO
+015200         SET WS-EOF TO TRUE
+015300     END-IF.
+015400 2200-EXIT.
+015500     EXIT.
+015600*--------------------------------------------------------------*
+015700* 3000-SATZ-VERARBEITEN - AUSZUGSSATZ UND BERICHTSZEILE         *
+015800* SCHREIBEN, ZWISCHENSUMME JE PLZ-BEREICH FORTSCHREIBEN         *
+015900*--------------------------------------------------------------*
+016000 3000-SATZ-VERARBEITEN.
+016050     MOVE BS-SATZART              TO MASTER-SATZART
+016100     MOVE BS-NAME                 TO MASTER-NAME
+016200     MOVE BS-BLZ                  TO MASTER-BLZ
+016300     MOVE BS-PLZ                  TO MASTER-PLZ
+016320     MOVE BS-LAENDERCODE          TO MASTER-LAENDERCODE
+016340     MOVE BS-NAT-SORTCODE         TO MASTER-NAT-SORTCODE
+016400     MOVE BS-ORT                  TO MASTER-ORT
+016500     MOVE BS-BIC                  TO MASTER-BIC
+016600     WRITE MASTER-SATZ
+016700     MOVE BS-BLZ                  TO WS-DZ-BLZ
+016800     MOVE BS-NAME                 TO WS-DZ-NAME
+016900     MOVE BS-PLZ                  TO WS-DZ-PLZ
+017000     MOVE BS-ORT                  TO WS-DZ-ORT
+017100     MOVE BS-BIC                  TO WS-DZ-BIC
+017200     PERFORM 5000-ZEILE-SCHREIBEN THRU 5000-EXIT
+017300     ADD 1 TO WS-ANZAHL-GESAMT
+017350     IF BS-AUSLAND
+017360         ADD 1 TO WS-ANZAHL-AUSLAND
+017370     ELSE
+017400         PERFORM 4000-PLZ-BEREICH-ERMITTELN THRU 4000-EXIT
+017500         ADD 1 TO WS-ANZAHL-BEREICH (WS-BX)
+017550     END-IF
+017600     PERFORM 2200-SATZ-LESEN      THRU 2200-EXIT.
+017700 3000-EXIT.
+017800     EXIT.
+017900*--------------------------------------------------------------*
+018000* 4000-PLZ-BEREICH-ERMITTELN - LEITZIFFER DER PLZ (1. STELLE)   *
+018100* BESTIMMT DEN 10000ER-BEREICH (BEREICH 1 = 00000-09999, ...,   *
+018200* BEREICH 10 = 90000-99999)                                     *
+018300*--------------------------------------------------------------*
+018400 4000-PLZ-BEREICH-ERMITTELN.
+018500     MOVE BS-PLZ (1:1)            TO WS-BEREICH-ZIFFER
+018600     COMPUTE WS-BEREICH-NR = WS-BEREICH-ZIFFER + 1
+018700     SET WS-BX TO WS-BEREICH-NR.
+018800 4000-EXIT.
+018900     EXIT.
+019000*--------------------------------------------------------------*
+019100* 5000-ZEILE-SCHREIBEN                                         *
+019200*--------------------------------------------------------------*
+019300 5000-ZEILE-SCHREIBEN.
+019400     MOVE SPACES         TO BERICHT-ZEILE
+019500     MOVE WS-DETAILZEILE TO BERICHT-ZEILE
+019600     WRITE BERICHT-ZEILE.
+019700 5000-EXIT.
+019800     EXIT.
+019900*--------------------------------------------------------------*
+020000* 8000-ABSCHLUSS - ZWISCHENSUMMEN JE PLZ-BEREICH, GESAMTSUMME   *
+020100* UND DATEIABSCHLUSS                                            *
+020200*--------------------------------------------------------------*
+020300 8000-ABSCHLUSS.
+020400     MOVE SPACES TO BERICHT-ZEILE
+020500     WRITE BERICHT-ZEILE
+020600     PERFORM 8100-BEREICHSZEILE-SCHREIBEN THRU 8100-EXIT
+020700         VARYING WS-BX FROM 1 BY 1 UNTIL WS-BX > 10
+020800     MOVE SPACES TO BERICHT-ZEILE
+020900     WRITE BERICHT-ZEILE
+021000     MOVE 'BANKSAETZE INSGESAMT:' TO WS-ZZ-TEXT
+021100     MOVE WS-ANZAHL-GESAMT TO WS-ZZ-ANZAHL
+021200     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+021300     WRITE BERICHT-ZEILE
+021320     MOVE 'AUSLAENDISCHE INSTITUTE:' TO WS-ZZ-TEXT
+021340     MOVE WS-ANZAHL-AUSLAND TO WS-ZZ-ANZAHL
+021360     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+021380     WRITE BERICHT-ZEILE
+021400     EXEC SQL
+021500         CLOSE MASTER-CURSOR
+021600     END-EXEC
+021700     CLOSE MASTER-DATEI BERICHT-DATEI.
+021800 8000-EXIT.
+021900     EXIT.
+022000*--------------------------------------------------------------*
+022100* 8100-BEREICHSZEILE-SCHREIBEN - EINE ZWISCHENSUMMENZEILE JE    *
+022200* PLZ-BEREICH                                                   *
+022300*--------------------------------------------------------------*
+022400 8100-BEREICHSZEILE-SCHREIBEN.
+022500     COMPUTE WS-BEREICH-ZIFFER = WS-BX - 1
+022600     MOVE SPACES TO WS-ZZ-TEXT
+022700     STRING 'PLZ-BEREICH ' DELIMITED BY SIZE
+022800            WS-BEREICH-ZIFFER DELIMITED BY SIZE
+022900            '0000-' DELIMITED BY SIZE
+023000            WS-BEREICH-ZIFFER DELIMITED BY SIZE
+023100            '9999:' DELIMITED BY SIZE
+023200       INTO WS-ZZ-TEXT
+023300     MOVE WS-ANZAHL-BEREICH (WS-BX) TO WS-ZZ-ANZAHL
+023400     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+023500     WRITE BERICHT-ZEILE.
+023600 8100-EXIT.
+023700     EXIT.
