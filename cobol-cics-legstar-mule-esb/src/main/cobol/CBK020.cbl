@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBK020.
+000300 AUTHOR.        H-J WILMS.
+000400 INSTALLATION.  BANKLEITZAHLEN-AUSKUNFT.
+000500 DATE-WRITTEN.  09.08.2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* AENDERUNGSHISTORIE                                           *
+000900*--------------------------------------------------------------*
+001000* DATUM      NAME  BESCHREIBUNG                                 *
+001100* ---------- ----- ------------------------------------------- *
+001200* 09.08.2026 HJW   ERSTERSTELLUNG - IBAN-PRUEFZIFFERNKONTROLLE  *
+001300*                  (MOD-97) UND BESTAETIGUNG DER BLZ GEGEN DEN  *
+001400*                  BANKENSTAMM (CBK010-TABELLE)                 *
+001500*--------------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SPECIAL-NAMES.
+001900     DECIMAL-POINT IS COMMA.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*--------------------------------------------------------------*
+002300* SCHALTER UND ZAEHLER                                         *
+002400*--------------------------------------------------------------*
+002500 77  WS-IX                     PIC 9(02) COMP VALUE ZERO.
+002600 77  WS-ZIFFER                 PIC 9(01) VALUE ZERO.
+002700 77  WS-TEMP                   PIC 9(04) COMP VALUE ZERO.
+002800 77  WS-QUOTIENT               PIC 9(04) COMP VALUE ZERO.
+002900 77  WS-REST                   PIC 9(04) COMP VALUE ZERO.
+003000 77  WS-SQLCODE                PIC S9(05) COMP VALUE ZERO.
+003100 01  WS-SCHALTER.
+003200     05 WS-FORMAT-KZ           PIC X(01) VALUE 'J'.
+003300         88 WS-FORMAT-OK                 VALUE 'J'.
+003400         88 WS-FORMAT-FEHLER             VALUE 'N'.
+003500*--------------------------------------------------------------*
+003600* ZERLEGUNG DER EINGEGEBENEN IBAN (NUR DEUTSCHE IBAN, 22        *
+003700* STELLEN: LAENDERCODE(2) PRUEFZIFFERN(2) BLZ(8) KONTONR(10))   *
+003800*--------------------------------------------------------------*
+003900 01  WS-IBAN-EINGABE.
+004000     05 WS-IBAN-TEXT           PIC X(34).
+004100 01  WS-IBAN-AUFBAU REDEFINES WS-IBAN-EINGABE.
+004200     05 WS-IBAN-LAND           PIC X(02).
+004300     05 WS-IBAN-PRUEFZIFFER    PIC X(02).
+004400     05 WS-IBAN-BLZ            PIC X(08).
+004500     05 WS-IBAN-KONTO          PIC X(10).
+004600     05 FILLER                 PIC X(12).
+004700*--------------------------------------------------------------*
+004800* UMGESTELLTE IBAN (BLZ+KONTO+LAENDERCODE-ALS-ZIFFERN+PRUEFZ.)  *
+004900* ALS REIN NUMERISCHE ZEICHENKETTE FUER DIE MOD-97-PRUEFUNG     *
+005000*--------------------------------------------------------------*
+005100 01  WS-IBAN-NUMERISCH         PIC X(24).
+005200*--------------------------------------------------------------*
+005300* DB2 KOMMUNIKATIONSBEREICH UND HOST-VARIABLEN                 *
+005400*--------------------------------------------------------------*
+005500     EXEC SQL INCLUDE SQLCA END-EXEC.
+005600     COPY BANKSATZ.
+005700     COPY FEHLERTAB.
+005800 LINKAGE SECTION.
+005900*--------------------------------------------------------------*
+006000* CICS-COMMAREA                                                 *
+006100*--------------------------------------------------------------*
+006200     COPY CBK020O.
+006300 PROCEDURE DIVISION.
+006400*--------------------------------------------------------------*
+006500* 0000-MAINLINE                                                *
+006600*--------------------------------------------------------------*
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALISIEREN       THRU 1000-EXIT
+006900     PERFORM 2000-COMMAREA-UEBERNEHMEN THRU 2000-EXIT
+007000     PERFORM 3000-IBAN-FORMAT-PRUEFEN  THRU 3000-EXIT
+007100     IF WS-FORMAT-OK
+007200         PERFORM 4000-PRUEFZIFFER-BERECHNEN THRU 4000-EXIT
+007300     END-IF
+007400     IF WS-FORMAT-OK AND IBAN-GUELTIG
+007500         PERFORM 5000-BLZ-BESTAETIGEN THRU 5000-EXIT
+007600     END-IF
+007700     EXEC CICS RETURN END-EXEC
+007800     GOBACK.
+007900*--------------------------------------------------------------*
+008000* 1000-INITIALISIEREN                                          *
+008100*--------------------------------------------------------------*
+008200 1000-INITIALISIEREN.
+008300     MOVE SPACES                  TO FEHLERCODE
+008400     MOVE SPACES                  TO FEHLERTEXT
+008500     MOVE ZERO                    TO SQLCODE OF RESULT
+008600     MOVE 'N'                     TO IBAN-PRUEF-KZ
+008700     MOVE SPACES                  TO ERM-BLZ
+008800     MOVE SPACES                  TO ERM-BANKNAME
+008900     MOVE SPACES                  TO ERM-KONTONR
+009000     MOVE 'J'                     TO WS-FORMAT-KZ
+009100     MOVE ZERO                    TO WS-REST
+009200     MOVE ZERO                    TO WS-SQLCODE.
+009300 1000-EXIT.
+009400     EXIT.
+009500*--------------------------------------------------------------*
+009600* 2000-COMMAREA-UEBERNEHMEN                                    *
+009700*--------------------------------------------------------------*
+009800 2000-COMMAREA-UEBERNEHMEN.
+009900     IF EIBCALEN = ZERO
+010000         MOVE '99'                TO FEHLERCODE
+010100         MOVE 'KEIN COMMAREA UEBERGEBEN' TO FEHLERTEXT
+010200         EXEC CICS RETURN END-EXEC
+010300         GOBACK
+010400     END-IF
+010500     MOVE EIN-IBAN                TO WS-IBAN-TEXT.
+010600 2000-EXIT.
+010700     EXIT.
+010800*--------------------------------------------------------------*
+010900* 3000-IBAN-FORMAT-PRUEFEN - NUR DEUTSCHE IBAN MIT 22 STELLEN   *
+011000* UND NUMERISCHEN PRUEFZIFFERN/BLZ/KONTONR WERDEN UNTERSTUETZT  *
+011100*--------------------------------------------------------------*
+011200 3000-IBAN-FORMAT-PRUEFEN.
+011300     IF WS-IBAN-TEXT (23:12) NOT = SPACES
+011400         MOVE '10'                TO FEHLERCODE
+011500         MOVE 'IBAN ZU LANG - NUR DEUTSCHE IBAN MIT 22 STELLEN'
+011600                                  TO FEHLERTEXT
+011700         MOVE 'N'                 TO WS-FORMAT-KZ
+011800         GO TO 3000-EXIT
+011900     END-IF
+012000     IF WS-IBAN-LAND NOT = 'DE'
+012100         MOVE '11'                TO FEHLERCODE
+012200         MOVE 'NUR DEUTSCHE IBAN (LAENDERCODE DE) UNTERSTUETZT'
+012300                                  TO FEHLERTEXT
+012400         MOVE 'N'                 TO WS-FORMAT-KZ
+012500         GO TO 3000-EXIT
+012600     END-IF
+012700     IF WS-IBAN-PRUEFZIFFER NOT NUMERIC
+012800        OR WS-IBAN-BLZ NOT NUMERIC
+012900        OR WS-IBAN-KONTO NOT NUMERIC
+013000         MOVE '10'                TO FEHLERCODE
+013100         MOVE 'IBAN HAT KEIN GUELTIGES FORMAT' TO FEHLERTEXT
+013200         MOVE 'N'                 TO WS-FORMAT-KZ
+013300     END-IF.
+013400 3000-EXIT.
+013500     EXIT.
+013600*--------------------------------------------------------------*
+013700* 4000-PRUEFZIFFER-BERECHNEN - MOD-97-PRUEFZIFFERNKONTROLLE     *
+013800* NACH ISO 7064 (IBAN-PRUEFSUMME MUSS 1 ERGEBEN)                *
+013900*--------------------------------------------------------------*
+014000 4000-PRUEFZIFFER-BERECHNEN.
+014100     STRING WS-IBAN-BLZ           DELIMITED BY SIZE
+014200            WS-IBAN-KONTO         DELIMITED BY SIZE
+014300            '1314'                DELIMITED BY SIZE
+014400            WS-IBAN-PRUEFZIFFER   DELIMITED BY SIZE
+014500       INTO WS-IBAN-NUMERISCH
+014600     MOVE ZERO                    TO WS-REST
+014700     PERFORM 4100-ZIFFER-VERARBEITEN THRU 4100-EXIT
+014800         VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 24
+014900     IF WS-REST = 1
+015000         MOVE 'J'                 TO IBAN-PRUEF-KZ
+015100         MOVE '00'                TO FEHLERCODE
+015200         MOVE 'IBAN-PRUEFZIFFER KORREKT' TO FEHLERTEXT
+015300     ELSE
+015400         MOVE 'N'                 TO IBAN-PRUEF-KZ
+015500         MOVE '12'                TO FEHLERCODE
+015600         MOVE 'PRUEFZIFFER UNGUELTIG - IBAN FEHLERHAFT'
+015700                                  TO FEHLERTEXT
+015800     END-IF.
+015900 4000-EXIT.
+016000     EXIT.
+016100*--------------------------------------------------------------*
+016200* 4100-ZIFFER-VERARBEITEN - EINE STELLE DER UMGESTELLTEN IBAN   *
+016300* IN DEN FORTLAUFENDEN REST (MOD 97) EINARBEITEN                *
+016400*--------------------------------------------------------------*
+016500 4100-ZIFFER-VERARBEITEN.
+016600     MOVE WS-IBAN-NUMERISCH (WS-IX:1) TO WS-ZIFFER
+016700     COMPUTE WS-TEMP = (WS-REST * 10) + WS-ZIFFER
+016800     DIVIDE WS-TEMP BY 97 GIVING WS-QUOTIENT REMAINDER WS-REST.
+016900 4100-EXIT.
+017000     EXIT.
+017100*--------------------------------------------------------------*
+017200* 5000-BLZ-BESTAETIGEN - PRUEFT, OB DIE AUS DER IBAN ERMITTELTE *
+017300* BLZ IM BANKENSTAMM (TABELLE DER CBK010-AUSKUNFT) ENTHALTEN IST*
+017400*--------------------------------------------------------------*
+017500 5000-BLZ-BESTAETIGEN.
+017600     MOVE WS-IBAN-BLZ             TO BS-BLZ
+017700     EXEC SQL
+017800         SELECT NAME, BLZ, PLZ, ORT, BIC
+017900           INTO :BS-NAME, :BS-BLZ, :BS-PLZ, :BS-ORT, :BS-BIC
+018000           FROM BANKLEITZAHLEN
+018100          WHERE BLZ = :BS-BLZ
+018150            AND SATZART = 'D'
+018200     END-EXEC
+018300     MOVE SQLCODE OF SQLCA        TO WS-SQLCODE
+018400     IF WS-SQLCODE = ZERO
+018500         MOVE BS-BLZ              TO ERM-BLZ
+018600         MOVE BS-NAME             TO ERM-BANKNAME
+018700         MOVE WS-IBAN-KONTO       TO ERM-KONTONR
+018800         MOVE '00'                TO FEHLERCODE
+018900         MOVE 'IBAN GUELTIG - BANKLEITZAHL BESTAETIGT'
+019000                                  TO FEHLERTEXT
+019100     ELSE
+019200         MOVE 'N'                 TO IBAN-PRUEF-KZ
+019300         IF WS-SQLCODE = 100
+019400             MOVE '13'            TO FEHLERCODE
+019500             MOVE 'PRUEFZIFFER OK, BLZ ABER NICHT IM BANKENSTAMM'
+019600                                  TO FEHLERTEXT
+019700         ELSE
+019800             SET FT-IX TO 1
+019900             SEARCH FEHLERTAB-EINTRAG
+020000                 AT END
+020100                     MOVE '90'    TO FEHLERCODE
+020200                     MOVE 'SONSTIGER DATENBANKFEHLER'
+020300                                  TO FEHLERTEXT
+020400                 WHEN FT-SQLCODE (FT-IX) = WS-SQLCODE
+020500                     MOVE FT-FEHLERCODE (FT-IX) TO FEHLERCODE
+020600                     MOVE FT-FEHLERTEXT (FT-IX) TO FEHLERTEXT
+020700             END-SEARCH
+020800         END-IF
+020900     END-IF
+021000     MOVE WS-SQLCODE              TO SQLCODE OF RESULT.
+021100 5000-EXIT.
+021200     EXIT.
