@@ -0,0 +1,490 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBK930.
+000300 AUTHOR.        H-J WILMS.
+000400 INSTALLATION.  BANKLEITZAHLEN-AUSKUNFT.
+000500 DATE-WRITTEN.  09.08.2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* AENDERUNGSHISTORIE                                           *
+000900*--------------------------------------------------------------*
+001000* DATUM      NAME  BESCHREIBUNG                                 *
+001100* ---------- ----- ------------------------------------------- *
+001200* 09.08.2026 HJW   ERSTERSTELLUNG - SPIELT DIE VON CBK910       *
+001300*                  FREIGEGEBENEN AENDERUNGEN DER BUNDESBANK-    *
+001400*                  BLZ-DATEI IN DEN BANKBESTAND EIN, MIT        *
+001500*                  CHECKPUNKT/WIEDERANLAUF FUER DAS             *
+001600*                  EINSPIELFENSTER                              *
+001610* 09.08.2026 HJW   SATZART MIT FORTGESCHRIEBEN; AUSLAENDISCHE    *
+001620*                  INSTITUTE FEHLEN IN DER BUNDESBANK-DATEI      *
+001630*                  STRUKTURELL UND WERDEN DAHER NICHT MEHR       *
+001640*                  GELOESCHT, SONDERN NUR NOCH AUSGEWIESEN       *
+001650* 09.08.2026 HJW   LAENDERCODE/NAT-SORTCODE AUS BANKALT UEBERNOM-*
+001660*                  MEN UND FUER AUSLAENDISCHE INSTITUTE ANSTELLE *
+001670*                  DER (BEI DIESEN LEEREN) BLZ/PLZ AUSGEWIESEN;  *
+001680*                  WS-DZ-PLZ DAFUER AUF 11 STELLEN VERBREITERT   *
+001690* 09.08.2026 HJW   BERICHT-ZEILE AUF 107 STELLEN VERBREITERT, DA *
+001692*                  WS-DETAILZEILE NACH DER PLZ-VERBREITERUNG     *
+001694*                  NICHT MEHR HINEINPASSTE; WS-CP-LETZTE-BLZ WIRD*
+001696*                  BEI EINEM AUSLAENDISCHEN INSTITUT (OHNE BLZ)   *
+001698*                  NICHT MEHR FORTGESCHRIEBEN, DAMIT DER WIEDER-  *
+001699*                  ANLAUF NICHT AB SATZ 1 NEU BEGINNT             *
+001700*--------------------------------------------------------------*
+001800* ZWECK:                                                       *
+001900*   VERGLEICHT - WIE CBK910 - DIE NACH BLZ AUFSTEIGEND          *
+002000*   SORTIERTE BUNDESBANK-VERTEILUNGSDATEI (BUBAEXTR) MIT DEM    *
+002100*   EBENFALLS NACH BLZ SORTIERTEN AUSZUG DES BANKBESTANDES      *
+002200*   (BANKALT), SCHREIBT ABER - ANDERS ALS CBK910 - DIE          *
+002300*   ERMITTELTEN AENDERUNGEN DIREKT IN DIE TABELLE               *
+002400*   BANKLEITZAHLEN FORT UND PROTOKOLLIERT SIE IM BERICHT        *
+002500*   BANKRPT.                                                    *
+002600*                                                                *
+002700*   DA DER EINSPIELLAUF DAS GESAMTE BATCHFENSTER BEANSPRUCHEN   *
+002800*   KANN, WIRD NACH JE WS-CP-INTERVALL VERARBEITETEN SAETZEN    *
+002900*   EIN COMMIT MIT ZWISCHENSTANDS-CHECKPUNKT AUF DIE DATEI       *
+003000*   CBK930CP GESCHRIEBEN. WIRD DER LAUF VORZEITIG ABGEBROCHEN,   *
+003100*   ERKENNT DER NAECHSTE LAUF DEN UNVOLLSTAENDIGEN CHECKPUNKT    *
+003200*   UND SETZT HINTER DER DORT VERMERKTEN BLZ FORT, OHNE BEREITS  *
+003300*   EINGESPIELTE SAETZE ERNEUT ZU VERARBEITEN.                   *
+003400*--------------------------------------------------------------*
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700 SPECIAL-NAMES.
+003800     DECIMAL-POINT IS COMMA.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT BUBA-DATEI       ASSIGN TO BUBAEXTR
+004200            ORGANIZATION IS SEQUENTIAL.
+004300     SELECT MASTER-DATEI     ASSIGN TO BANKALT
+004400            ORGANIZATION IS SEQUENTIAL.
+004500     SELECT BERICHT-DATEI    ASSIGN TO BANKRPT
+004600            ORGANIZATION IS SEQUENTIAL.
+004700     SELECT CHECKPUNKT-DATEI ASSIGN TO CBK930CP
+004800            ORGANIZATION IS SEQUENTIAL.
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  BUBA-DATEI
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY BUBASATZ.
+005500 FD  MASTER-DATEI
+005600     RECORDING MODE IS F
+005700     LABEL RECORDS ARE STANDARD.
+005800 01  MASTER-SATZ.
+005820     05 MASTER-SATZART         PIC X(01).
+005840         88 MASTER-INLAND             VALUE 'D'.
+005860         88 MASTER-AUSLAND            VALUE 'A'.
+005900     05 MASTER-NAME            PIC X(30).
+006000     05 MASTER-BLZ             PIC X(08).
+006100     05 MASTER-PLZ             PIC X(05).
+006120     05 MASTER-LAENDERCODE     PIC X(02).
+006140     05 MASTER-NAT-SORTCODE    PIC X(11).
+006200     05 MASTER-ORT             PIC X(30).
+006300     05 MASTER-BIC             PIC X(11).
+006400 FD  BERICHT-DATEI
+006500     RECORDING MODE IS F
+006600     LABEL RECORDS ARE STANDARD.
+006700 01  BERICHT-ZEILE             PIC X(107).
+006800 FD  CHECKPUNKT-DATEI
+006900     RECORDING MODE IS F
+007000     LABEL RECORDS ARE STANDARD.
+007100     COPY CHKPSATZ.
+007200 WORKING-STORAGE SECTION.
+007300*--------------------------------------------------------------*
+007400* SCHALTER UND ZAEHLER                                         *
+007500*--------------------------------------------------------------*
+007600 77  WS-SQLCODE                PIC S9(05) COMP VALUE ZERO.
+007700 77  WS-CP-INTERVALL           PIC 9(05) COMP VALUE 100.
+007800 77  WS-SEIT-CHECKPUNKT        PIC 9(05) COMP VALUE ZERO.
+007900 01  WS-SCHALTER.
+008000     05 WS-BUBA-EOF-KZ         PIC X(01) VALUE 'N'.
+008100         88 WS-BUBA-EOF               VALUE 'J'.
+008200     05 WS-MASTER-EOF-KZ       PIC X(01) VALUE 'N'.
+008300         88 WS-MASTER-EOF             VALUE 'J'.
+008400     05 WS-CHECKPUNKT-EOF-KZ   PIC X(01) VALUE 'N'.
+008500         88 WS-CHECKPUNKT-EOF         VALUE 'J'.
+008600     05 WS-CHECKPUNKT-VORHANDEN-KZ PIC X(01) VALUE 'N'.
+008700         88 WS-CHECKPUNKT-VORHANDEN       VALUE 'J'.
+008800     05 WS-RESTART-KZ          PIC X(01) VALUE 'N'.
+008900         88 WS-IST-RESTART            VALUE 'J'.
+009000 01  WS-ZAEHLER.
+009100     05 WS-ANZAHL-NEU          PIC 9(05) COMP VALUE ZERO.
+009200     05 WS-ANZAHL-GEAENDERT    PIC 9(05) COMP VALUE ZERO.
+009300     05 WS-ANZAHL-GELOESCHT    PIC 9(05) COMP VALUE ZERO.
+009350     05 WS-ANZAHL-AUSLAND      PIC 9(05) COMP VALUE ZERO.
+009400     05 WS-ANZAHL-UNVERAENDERT PIC 9(05) COMP VALUE ZERO.
+009500 01  WS-CP-LETZTE-BLZ          PIC X(08) VALUE SPACES.
+009600 01  WS-DATUM.
+009700     05 WS-DATUM-JJ            PIC 9(02).
+009800     05 WS-DATUM-MM            PIC 9(02).
+009900     05 WS-DATUM-TT            PIC 9(02).
+010000 01  WS-UHRZEIT                PIC 9(08).
+010100*--------------------------------------------------------------*
+010200* AUFBAU DER DETAILZEILEN IM BERICHT                           *
+010300*--------------------------------------------------------------*
+010400 01  WS-DETAILZEILE.
+010500     05 WS-DZ-ART              PIC X(14).
+010600     05 WS-DZ-BLZ              PIC X(08).
+010700     05 FILLER                 PIC X(02) VALUE SPACES.
+010800     05 WS-DZ-NAME             PIC X(30).
+010900     05 FILLER                 PIC X(02) VALUE SPACES.
+011000     05 WS-DZ-PLZ              PIC X(11).
+011100     05 FILLER                 PIC X(02) VALUE SPACES.
+011200     05 WS-DZ-ORT              PIC X(25).
+011300     05 FILLER                 PIC X(02) VALUE SPACES.
+011400     05 WS-DZ-BIC              PIC X(11).
+011500 01  WS-ZAEHLERZEILE.
+011600     05 WS-ZZ-TEXT             PIC X(40).
+011700     05 WS-ZZ-ANZAHL           PIC ZZZZ9.
+011800     05 FILLER                 PIC X(56) VALUE SPACES.
+011900*--------------------------------------------------------------*
+012000* DB2 KOMMUNIKATIONSBEREICH UND HOST-VARIABLEN                 *
+012100*--------------------------------------------------------------*
+012200     EXEC SQL INCLUDE SQLCA END-EXEC.
+012300     COPY BANKSATZ.
+012400 PROCEDURE DIVISION.
+012500*--------------------------------------------------------------*
+012600* 0000-MAINLINE                                                *
+012700*--------------------------------------------------------------*
+012800 0000-MAINLINE.
+012900     PERFORM 1000-INITIALISIEREN  THRU 1000-EXIT
+013000     PERFORM 3000-DATEIEN-VERGLEICHEN THRU 3000-EXIT
+013100         UNTIL WS-BUBA-EOF AND WS-MASTER-EOF
+013200     PERFORM 8000-ABSCHLUSS       THRU 8000-EXIT
+013300     STOP RUN.
+013400*--------------------------------------------------------------*
+013500* 1000-INITIALISIEREN                                          *
+013600*--------------------------------------------------------------*
+013700 1000-INITIALISIEREN.
+013800     OPEN INPUT  BUBA-DATEI
+013900     OPEN INPUT  MASTER-DATEI
+014000     OPEN OUTPUT BERICHT-DATEI
+014100     ACCEPT WS-DATUM FROM DATE
+014200     PERFORM 2100-BERICHTSKOPF-SCHREIBEN THRU 2100-EXIT
+014300     PERFORM 1100-CHECKPUNKT-ERMITTELN   THRU 1100-EXIT
+014350     OPEN EXTEND CHECKPUNKT-DATEI
+014400     PERFORM 2200-BUBA-LESEN      THRU 2200-EXIT
+014500     PERFORM 2300-MASTER-LESEN    THRU 2300-EXIT
+014600     IF WS-IST-RESTART
+014700         DISPLAY 'CBK930: WIEDERANLAUF AB BLZ ' WS-CP-LETZTE-BLZ
+014800         PERFORM 2200-BUBA-LESEN   THRU 2200-EXIT
+014900             UNTIL WS-BUBA-EOF
+015000                OR BUBA-BLZ > WS-CP-LETZTE-BLZ
+015100         PERFORM 2300-MASTER-LESEN THRU 2300-EXIT
+015200             UNTIL WS-MASTER-EOF
+015300                OR MASTER-BLZ > WS-CP-LETZTE-BLZ
+015400     END-IF.
+015500 1000-EXIT.
+015600     EXIT.
+015700*--------------------------------------------------------------*
+015800* 1100-CHECKPUNKT-ERMITTELN - LETZTEN CHECKPUNKT DER VORIGEN    *
+015900* LAEUFE LESEN UND FESTSTELLEN, OB DIESER LAUF EIN WIEDERANLAUF *
+016000* NACH EINEM ABBRUCH IST                                        *
+016100*--------------------------------------------------------------*
+016200 1100-CHECKPUNKT-ERMITTELN.
+016300     OPEN INPUT CHECKPUNKT-DATEI
+016400     PERFORM 1200-CHECKPUNKT-LESEN THRU 1200-EXIT
+016500         UNTIL WS-CHECKPUNKT-EOF
+016600     CLOSE CHECKPUNKT-DATEI
+016700     IF WS-CHECKPUNKT-VORHANDEN AND CP-UNTERBROCHEN
+016800         SET WS-IST-RESTART         TO TRUE
+016900         MOVE CP-LETZTE-BLZ         TO WS-CP-LETZTE-BLZ
+017000         MOVE CP-ANZAHL-NEU         TO WS-ANZAHL-NEU
+017100         MOVE CP-ANZAHL-GEAENDERT   TO WS-ANZAHL-GEAENDERT
+017200         MOVE CP-ANZAHL-GELOESCHT   TO WS-ANZAHL-GELOESCHT
+017250         MOVE CP-ANZAHL-AUSLAND     TO WS-ANZAHL-AUSLAND
+017300     END-IF.
+017400 1100-EXIT.
+017500     EXIT.
+017600*--------------------------------------------------------------*
+017700* 1200-CHECKPUNKT-LESEN - DIE CHECKPUNKT-DATEI BIS ZUM ENDE     *
+017800* LESEN; NACH DER SCHLEIFE STEHT DER LETZTE SATZ (FALLS         *
+017900* VORHANDEN) IM PUFFER CHECKPUNKT-SATZ                         *
+018000*--------------------------------------------------------------*
+018100 1200-CHECKPUNKT-LESEN.
+018200     READ CHECKPUNKT-DATEI
+018300         AT END
+018400             SET WS-CHECKPUNKT-EOF TO TRUE
+018500         NOT AT END
+018600             SET WS-CHECKPUNKT-VORHANDEN TO TRUE
+018700     END-READ.
+018800 1200-EXIT.
+018900     EXIT.
+019000*--------------------------------------------------------------*
+019100* 2100-BERICHTSKOPF-SCHREIBEN                                  *
+019200*--------------------------------------------------------------*
+019300 2100-BERICHTSKOPF-SCHREIBEN.
+019400     MOVE SPACES TO BERICHT-ZEILE
+019500     STRING 'BANKENSTAMM-EINSPIELLAUF VOM 20' WS-DATUM-JJ '-'
+019600            WS-DATUM-MM '-' WS-DATUM-TT DELIMITED BY SIZE
+019700       INTO BERICHT-ZEILE
+019800     WRITE BERICHT-ZEILE
+019900     MOVE SPACES TO BERICHT-ZEILE
+020000     WRITE BERICHT-ZEILE
+020050     MOVE SPACES TO BERICHT-ZEILE
+020070     STRING 'ART           BLZ       NAME' DELIMITED BY SIZE
+020080            '                            PLZ          ORT'
+020090                DELIMITED BY SIZE
+020095       INTO BERICHT-ZEILE
+020300     WRITE BERICHT-ZEILE
+020400     MOVE SPACES TO BERICHT-ZEILE
+020500     WRITE BERICHT-ZEILE.
+020600 2100-EXIT.
+020700     EXIT.
+020800*--------------------------------------------------------------*
+020900* 2200-BUBA-LESEN                                              *
+021000*--------------------------------------------------------------*
+021100 2200-BUBA-LESEN.
+021200     READ BUBA-DATEI
+021300         AT END
+021400             SET WS-BUBA-EOF TO TRUE
+021500     END-READ.
+021600 2200-EXIT.
+021700     EXIT.
+021800*--------------------------------------------------------------*
+021900* 2300-MASTER-LESEN                                            *
+022000*--------------------------------------------------------------*
+022100 2300-MASTER-LESEN.
+022200     READ MASTER-DATEI
+022300         AT END
+022400             SET WS-MASTER-EOF TO TRUE
+022500     END-READ.
+022600 2300-EXIT.
+022700     EXIT.
+022800*--------------------------------------------------------------*
+022900* 3000-DATEIEN-VERGLEICHEN - KLASSISCHER MATCH/MERGE-ABGLEICH   *
+023000* DER BEIDEN NACH BLZ AUFSTEIGEND SORTIERTEN DATEIEN            *
+023100*--------------------------------------------------------------*
+023200 3000-DATEIEN-VERGLEICHEN.
+023300     EVALUATE TRUE
+023400         WHEN WS-BUBA-EOF
+023500             PERFORM 4300-SATZ-GELOESCHT  THRU 4300-EXIT
+023600             PERFORM 2300-MASTER-LESEN    THRU 2300-EXIT
+023700         WHEN WS-MASTER-EOF
+023800             PERFORM 4100-SATZ-NEU        THRU 4100-EXIT
+023900             PERFORM 2200-BUBA-LESEN      THRU 2200-EXIT
+024000         WHEN BUBA-BLZ < MASTER-BLZ
+024100             PERFORM 4100-SATZ-NEU        THRU 4100-EXIT
+024200             PERFORM 2200-BUBA-LESEN      THRU 2200-EXIT
+024300         WHEN BUBA-BLZ > MASTER-BLZ
+024400             PERFORM 4300-SATZ-GELOESCHT  THRU 4300-EXIT
+024500             PERFORM 2300-MASTER-LESEN    THRU 2300-EXIT
+024600         WHEN OTHER
+024700             PERFORM 4200-SATZ-VERGLEICHEN THRU 4200-EXIT
+024800             PERFORM 2200-BUBA-LESEN      THRU 2200-EXIT
+024900             PERFORM 2300-MASTER-LESEN    THRU 2300-EXIT
+025000     END-EVALUATE
+025100     PERFORM 7100-CHECKPUNKT-PRUEFEN THRU 7100-EXIT.
+025200 3000-EXIT.
+025300     EXIT.
+025400*--------------------------------------------------------------*
+025410* 4100-SATZ-NEU - IN DER BUNDESBANK-DATEI, ABER NICHT IM        *
+025420* BESTAND VORHANDEN - NEUEN SATZ EINFUEGEN                      *
+025430*--------------------------------------------------------------*
+025440 4100-SATZ-NEU.
+025450     MOVE 'D'                   TO BS-SATZART
+025460     MOVE BUBA-NAME             TO BS-NAME
+025470     MOVE BUBA-BLZ              TO BS-BLZ
+025480     MOVE BUBA-PLZ              TO BS-PLZ
+025490     MOVE BUBA-ORT              TO BS-ORT
+025495     MOVE BUBA-BIC              TO BS-BIC
+026400     EXEC SQL
+026500         INSERT INTO BANKLEITZAHLEN
+026600             (SATZART, NAME, BLZ, PLZ, ORT, BIC)
+026700         VALUES
+026800             (:BS-SATZART, :BS-NAME, :BS-BLZ, :BS-PLZ, :BS-ORT,
+026900              :BS-BIC)
+027000     END-EXEC
+027100     MOVE SQLCODE               TO WS-SQLCODE
+027200     IF WS-SQLCODE NOT = ZERO
+027300         DISPLAY 'CBK930: FEHLER BEIM EINFUEGEN BLZ ' BUBA-BLZ
+027400                 ' SQLCODE ' WS-SQLCODE
+027500         PERFORM 9000-ABBRUCH   THRU 9000-EXIT
+027600     END-IF
+027700     MOVE 'HINZUFUEGEN'         TO WS-DZ-ART
+027800     MOVE BUBA-BLZ              TO WS-DZ-BLZ
+027900     MOVE BUBA-NAME             TO WS-DZ-NAME
+028000     MOVE BUBA-PLZ              TO WS-DZ-PLZ
+028100     MOVE BUBA-ORT              TO WS-DZ-ORT
+028200     MOVE BUBA-BIC              TO WS-DZ-BIC
+028300     PERFORM 5000-ZEILE-SCHREIBEN THRU 5000-EXIT
+028400     MOVE BUBA-BLZ              TO WS-CP-LETZTE-BLZ
+028500     ADD 1 TO WS-ANZAHL-NEU.
+028600 4100-EXIT.
+028700     EXIT.
+028800*--------------------------------------------------------------*
+028900* 4200-SATZ-VERGLEICHEN - SCHLUESSEL IN BEIDEN DATEIEN          *
+029000* VORHANDEN - BEI INHALTLICHER ABWEICHUNG FORTSCHREIBEN         *
+029100*--------------------------------------------------------------*
+029200 4200-SATZ-VERGLEICHEN.
+029300     IF BUBA-NAME = MASTER-NAME
+029400        AND BUBA-PLZ  = MASTER-PLZ
+029500        AND BUBA-ORT  = MASTER-ORT
+029600        AND BUBA-BIC  = MASTER-BIC
+029700         ADD 1 TO WS-ANZAHL-UNVERAENDERT
+029800     ELSE
+029900         MOVE BUBA-BLZ          TO BS-BLZ
+030000         EXEC SQL
+030100             UPDATE BANKLEITZAHLEN
+030200                SET NAME = :BUBA-NAME,
+030300                    PLZ  = :BUBA-PLZ,
+030400                    ORT  = :BUBA-ORT,
+030500                    BIC  = :BUBA-BIC
+030600              WHERE BLZ = :BS-BLZ
+030700         END-EXEC
+030800         MOVE SQLCODE           TO WS-SQLCODE
+030900         IF WS-SQLCODE NOT = ZERO
+031000             DISPLAY 'CBK930: FEHLER BEIM AENDERN BLZ ' BUBA-BLZ
+031100                     ' SQLCODE ' WS-SQLCODE
+031200             PERFORM 9000-ABBRUCH THRU 9000-EXIT
+031300         END-IF
+031400         MOVE 'AENDERN-VORHER'  TO WS-DZ-ART
+031500         MOVE MASTER-BLZ        TO WS-DZ-BLZ
+031600         MOVE MASTER-NAME       TO WS-DZ-NAME
+031700         MOVE MASTER-PLZ        TO WS-DZ-PLZ
+031800         MOVE MASTER-ORT        TO WS-DZ-ORT
+031900         MOVE MASTER-BIC        TO WS-DZ-BIC
+032000         PERFORM 5000-ZEILE-SCHREIBEN THRU 5000-EXIT
+032100         MOVE 'AENDERN-NACHHER' TO WS-DZ-ART
+032200         MOVE BUBA-BLZ          TO WS-DZ-BLZ
+032300         MOVE BUBA-NAME         TO WS-DZ-NAME
+032400         MOVE BUBA-PLZ          TO WS-DZ-PLZ
+032500         MOVE BUBA-ORT          TO WS-DZ-ORT
+032600         MOVE BUBA-BIC          TO WS-DZ-BIC
+032700         PERFORM 5000-ZEILE-SCHREIBEN THRU 5000-EXIT
+032800         ADD 1 TO WS-ANZAHL-GEAENDERT
+032900     END-IF
+033000     MOVE BUBA-BLZ              TO WS-CP-LETZTE-BLZ.
+033100 4200-EXIT.
+033200     EXIT.
+033300*--------------------------------------------------------------*
+033400* 4300-SATZ-GELOESCHT - IM BESTAND VORHANDEN, ABER NICHT MEHR   *
+033500* IN DER BUNDESBANK-DATEI - SATZ LOESCHEN                       *
+033600*--------------------------------------------------------------*
+033700 4300-SATZ-GELOESCHT.
+033710     IF MASTER-AUSLAND
+033715         MOVE 'NUR-BANKDATEI'       TO WS-DZ-ART
+033717         MOVE MASTER-LAENDERCODE    TO WS-DZ-BLZ
+033718         MOVE MASTER-NAT-SORTCODE   TO WS-DZ-PLZ
+033720         ADD 1 TO WS-ANZAHL-AUSLAND
+033725     ELSE
+033730         MOVE MASTER-BLZ            TO BS-BLZ
+033740         EXEC SQL
+033750             DELETE FROM BANKLEITZAHLEN
+033760              WHERE BLZ = :BS-BLZ
+033770         END-EXEC
+033780         MOVE SQLCODE               TO WS-SQLCODE
+033790         IF WS-SQLCODE NOT = ZERO
+033800             DISPLAY 'CBK930: FEHLER LOESCHEN BLZ ' MASTER-BLZ
+033810                    ' SQLCODE ' WS-SQLCODE
+033820             PERFORM 9000-ABBRUCH   THRU 9000-EXIT
+033830         END-IF
+033840         MOVE 'LOESCHEN'            TO WS-DZ-ART
+033845         MOVE MASTER-BLZ            TO WS-DZ-BLZ
+033848         MOVE MASTER-PLZ            TO WS-DZ-PLZ
+033850         ADD 1 TO WS-ANZAHL-GELOESCHT
+033855         MOVE MASTER-BLZ            TO WS-CP-LETZTE-BLZ
+033860     END-IF
+035000     MOVE MASTER-NAME           TO WS-DZ-NAME
+035200     MOVE MASTER-ORT            TO WS-DZ-ORT
+035300     MOVE MASTER-BIC            TO WS-DZ-BIC
+035400     PERFORM 5000-ZEILE-SCHREIBEN THRU 5000-EXIT.
+035800 4300-EXIT.
+035900     EXIT.
+036000*--------------------------------------------------------------*
+036100* 5000-ZEILE-SCHREIBEN                                         *
+036200*--------------------------------------------------------------*
+036300 5000-ZEILE-SCHREIBEN.
+036400     MOVE SPACES         TO BERICHT-ZEILE
+036500     MOVE WS-DETAILZEILE TO BERICHT-ZEILE
+036600     WRITE BERICHT-ZEILE.
+036700 5000-EXIT.
+036800     EXIT.
+036900*--------------------------------------------------------------*
+037000* 7000-CHECKPUNKT-SCHREIBEN - AKTUELLEN STAND AUF DIE           *
+037100* CHECKPUNKT-DATEI SCHREIBEN UND DIE DB2-AENDERUNGEN SEIT DEM   *
+037200* LETZTEN CHECKPUNKT MIT COMMIT FESTSCHREIBEN                   *
+037300*--------------------------------------------------------------*
+037400 7000-CHECKPUNKT-SCHREIBEN.
+037500     MOVE WS-DATUM              TO CP-LAUFDATUM
+037600     ACCEPT WS-UHRZEIT FROM TIME
+037700     MOVE WS-UHRZEIT            TO CP-LAUFZEIT
+037800     MOVE WS-CP-LETZTE-BLZ      TO CP-LETZTE-BLZ
+037900     MOVE WS-ANZAHL-NEU         TO CP-ANZAHL-NEU
+038000     MOVE WS-ANZAHL-GEAENDERT   TO CP-ANZAHL-GEAENDERT
+038100     MOVE WS-ANZAHL-GELOESCHT   TO CP-ANZAHL-GELOESCHT
+038150     MOVE WS-ANZAHL-AUSLAND     TO CP-ANZAHL-AUSLAND
+038300     SET CP-UNTERBROCHEN        TO TRUE
+038400     WRITE CHECKPUNKT-SATZ
+038500     EXEC SQL
+038600         COMMIT
+038700     END-EXEC.
+038800 7000-EXIT.
+038900     EXIT.
+039000*--------------------------------------------------------------*
+039100* 7100-CHECKPUNKT-PRUEFEN - NACH JE WS-CP-INTERVALL SAETZEN     *
+039200* EINEN CHECKPUNKT SCHREIBEN                                    *
+039300*--------------------------------------------------------------*
+039400 7100-CHECKPUNKT-PRUEFEN.
+039500     ADD 1 TO WS-SEIT-CHECKPUNKT
+039600     IF WS-SEIT-CHECKPUNKT >= WS-CP-INTERVALL
+039700         PERFORM 7000-CHECKPUNKT-SCHREIBEN THRU 7000-EXIT
+039800         MOVE ZERO TO WS-SEIT-CHECKPUNKT
+039900     END-IF.
+040000 7100-EXIT.
+040100     EXIT.
+040200*--------------------------------------------------------------*
+040300* 8000-ABSCHLUSS - ABSCHLUSS-CHECKPUNKT, SUMMENZEILEN UND       *
+040400* DATEIABSCHLUSS                                                *
+040500*--------------------------------------------------------------*
+040600 8000-ABSCHLUSS.
+040700     MOVE WS-DATUM              TO CP-LAUFDATUM
+040800     ACCEPT WS-UHRZEIT FROM TIME
+040900     MOVE WS-UHRZEIT            TO CP-LAUFZEIT
+041000     MOVE WS-CP-LETZTE-BLZ      TO CP-LETZTE-BLZ
+041100     MOVE WS-ANZAHL-NEU         TO CP-ANZAHL-NEU
+041200     MOVE WS-ANZAHL-GEAENDERT   TO CP-ANZAHL-GEAENDERT
+041300     MOVE WS-ANZAHL-GELOESCHT   TO CP-ANZAHL-GELOESCHT
+041350     MOVE WS-ANZAHL-AUSLAND     TO CP-ANZAHL-AUSLAND
+041500     SET CP-ABGESCHLOSSEN       TO TRUE
+041700     WRITE CHECKPUNKT-SATZ
+041900     EXEC SQL
+042000         COMMIT
+042100     END-EXEC
+042200     MOVE SPACES TO BERICHT-ZEILE
+042300     WRITE BERICHT-ZEILE
+042400     MOVE 'NEU AUFGENOMMEN:' TO WS-ZZ-TEXT
+042500     MOVE WS-ANZAHL-NEU TO WS-ZZ-ANZAHL
+042600     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+042700     WRITE BERICHT-ZEILE
+042800     MOVE 'GEAENDERT:' TO WS-ZZ-TEXT
+042900     MOVE WS-ANZAHL-GEAENDERT TO WS-ZZ-ANZAHL
+043000     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+043100     WRITE BERICHT-ZEILE
+043200     MOVE 'GELOESCHT:' TO WS-ZZ-TEXT
+043300     MOVE WS-ANZAHL-GELOESCHT TO WS-ZZ-ANZAHL
+043400     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+043450     WRITE BERICHT-ZEILE
+043460     MOVE 'AUSLAND, NUR IM BESTAND:' TO WS-ZZ-TEXT
+043470     MOVE WS-ANZAHL-AUSLAND TO WS-ZZ-ANZAHL
+043480     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+043500     WRITE BERICHT-ZEILE
+043600     MOVE 'UNVERAENDERT:' TO WS-ZZ-TEXT
+043700     MOVE WS-ANZAHL-UNVERAENDERT TO WS-ZZ-ANZAHL
+043800     MOVE WS-ZAEHLERZEILE TO BERICHT-ZEILE
+043900     WRITE BERICHT-ZEILE
+044000     CLOSE BUBA-DATEI MASTER-DATEI BERICHT-DATEI CHECKPUNKT-DATEI.
+044100 8000-EXIT.
+044200     EXIT.
+044300*--------------------------------------------------------------*
+044400* 9000-ABBRUCH - EINEN UNVOLLSTAENDIGEN CHECKPUNKT SCHREIBEN    *
+044500* UND DEN LAUF MIT FEHLER-RETURN-CODE BEENDEN, DAMIT DER        *
+044600* NAECHSTE LAUF AB DIESER STELLE WIEDERANLAUFEN KANN             *
+044700*--------------------------------------------------------------*
+044800 9000-ABBRUCH.
+045000     PERFORM 7000-CHECKPUNKT-SCHREIBEN THRU 7000-EXIT
+045100     CLOSE CHECKPUNKT-DATEI
+045200     CLOSE BUBA-DATEI MASTER-DATEI BERICHT-DATEI
+045300     MOVE 16 TO RETURN-CODE
+045400     STOP RUN.
+045500 9000-EXIT.
+045600     EXIT.
