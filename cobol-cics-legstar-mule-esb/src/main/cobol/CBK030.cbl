@@ -0,0 +1,200 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBK030.
+000300 AUTHOR.        H-J WILMS.
+000400 INSTALLATION.  BANKLEITZAHLEN-AUSKUNFT.
+000500 DATE-WRITTEN.  09.08.2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* AENDERUNGSHISTORIE                                           *
+000900*--------------------------------------------------------------*
+001000* DATUM      NAME  BESCHREIBUNG                                 *
+001100* ---------- ----- ------------------------------------------- *
+001200* 09.08.2026 HJW   ERSTERSTELLUNG - ANZEIGE UND AENDERUNG VON   *
+001300*                  BANKSTAMMSAETZEN (NAME/PLZ/ORT/BIC) DURCH    *
+001400*                  EINEN BERECHTIGTEN SACHBEARBEITER, MIT       *
+001500*                  PROTOKOLLIERUNG DER ALT- UND NEUWERTE         *
+001600*--------------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SPECIAL-NAMES.
+002000     DECIMAL-POINT IS COMMA.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300*--------------------------------------------------------------*
+002400* SCHALTER UND ZAEHLER                                         *
+002500*--------------------------------------------------------------*
+002600 77  WS-SQLCODE                PIC S9(05) COMP VALUE ZERO.
+002700 77  WS-AEND-RESP              PIC S9(08) COMP VALUE ZERO.
+002800*--------------------------------------------------------------*
+002900* DB2 KOMMUNIKATIONSBEREICH UND HOST-VARIABLEN                 *
+003000*--------------------------------------------------------------*
+003100     EXEC SQL INCLUDE SQLCA END-EXEC.
+003200     COPY BANKSATZ.
+003300     COPY FEHLERTAB.
+003400*--------------------------------------------------------------*
+003500* PROTOKOLLSATZ FUER DIE AENDERUNGSPROTOKOLLIERUNG (CBK030A)    *
+003600*--------------------------------------------------------------*
+003700     COPY AENDSATZ.
+003800 LINKAGE SECTION.
+003900*--------------------------------------------------------------*
+004000* CICS-COMMAREA                                                 *
+004100*--------------------------------------------------------------*
+004200     COPY CBK030O.
+004300 PROCEDURE DIVISION.
+004400*--------------------------------------------------------------*
+004500* 0000-MAINLINE                                                *
+004600*--------------------------------------------------------------*
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALISIEREN       THRU 1000-EXIT
+004900     PERFORM 2000-COMMAREA-UEBERNEHMEN THRU 2000-EXIT
+005000     EVALUATE TRUE
+005100         WHEN EIN-ANZEIGEN
+005200             PERFORM 3000-BANKSATZ-ANZEIGEN THRU 3000-EXIT
+005300         WHEN EIN-AENDERN
+005400             PERFORM 4000-BANKSATZ-AENDERN  THRU 4000-EXIT
+005500         WHEN OTHER
+005600             MOVE '20'            TO FEHLERCODE
+005700             MOVE 'UNGUELTIGE FUNKTION - NUR A ODER B ERLAUBT'
+005800                                  TO FEHLERTEXT
+005900     END-EVALUATE
+006000     EXEC CICS RETURN END-EXEC
+006100     GOBACK.
+006200*--------------------------------------------------------------*
+006300* 1000-INITIALISIEREN                                          *
+006400*--------------------------------------------------------------*
+006500 1000-INITIALISIEREN.
+006600     MOVE SPACES                  TO FEHLERCODE
+006700     MOVE SPACES                  TO FEHLERTEXT
+006800     MOVE ZERO                    TO SQLCODE OF RESULT
+006900     MOVE SPACES                  TO ALT-NAME
+007000     MOVE SPACES                  TO ALT-PLZ
+007100     MOVE SPACES                  TO ALT-ORT
+007200     MOVE SPACES                  TO ALT-BIC
+007300     MOVE ZERO                    TO WS-SQLCODE.
+007400 1000-EXIT.
+007500     EXIT.
+007600*--------------------------------------------------------------*
+007700* 2000-COMMAREA-UEBERNEHMEN                                    *
+007800*--------------------------------------------------------------*
+007900 2000-COMMAREA-UEBERNEHMEN.
+008000     IF EIBCALEN = ZERO
+008100         MOVE '99'                TO FEHLERCODE
+008200         MOVE 'KEIN COMMAREA UEBERGEBEN' TO FEHLERTEXT
+008300         EXEC CICS RETURN END-EXEC
+008400         GOBACK
+008500     END-IF.
+008600 2000-EXIT.
+008700     EXIT.
+008800*--------------------------------------------------------------*
+008900* 3000-BANKSATZ-ANZEIGEN - AKTUELLEN STAND EINES BANKSTAMM-     *
+009000* SATZES ZUR DURCHSICHT VOR EINER AENDERUNG LIEFERN             *
+009100*--------------------------------------------------------------*
+009200 3000-BANKSATZ-ANZEIGEN.
+009300     MOVE EIN-BLZ                 TO BS-BLZ
+009400     EXEC SQL
+009500         SELECT NAME, PLZ, ORT, BIC
+009600           INTO :BS-NAME, :BS-PLZ, :BS-ORT, :BS-BIC
+009700           FROM BANKLEITZAHLEN
+009800          WHERE BLZ = :BS-BLZ
+009850            AND SATZART = 'D'
+009900     END-EXEC
+010000     MOVE SQLCODE OF SQLCA        TO WS-SQLCODE
+010100     IF WS-SQLCODE = ZERO
+010200         MOVE BS-NAME             TO ALT-NAME
+010300         MOVE BS-PLZ              TO ALT-PLZ
+010400         MOVE BS-ORT              TO ALT-ORT
+010500         MOVE BS-BIC              TO ALT-BIC
+010600         MOVE '00'                TO FEHLERCODE
+010700         MOVE 'BANKSATZ GEFUNDEN' TO FEHLERTEXT
+010800     ELSE
+010900         PERFORM 7000-FEHLERCODE-ERMITTELN THRU 7000-EXIT
+011000     END-IF
+011100     MOVE WS-SQLCODE              TO SQLCODE OF RESULT.
+011200 3000-EXIT.
+011300     EXIT.
+011400*--------------------------------------------------------------*
+011500* 4000-BANKSATZ-AENDERN - ALTWERTE LESEN, NEUWERTE FORTSCHREIBEN*
+011600* UND ALT-/NEUWERTE IN DER AENDERUNGSPROTOKOLLDATEI FESTHALTEN  *
+011700*--------------------------------------------------------------*
+011800 4000-BANKSATZ-AENDERN.
+011900     MOVE EIN-BLZ                 TO BS-BLZ
+012000     EXEC SQL
+012100         SELECT NAME, PLZ, ORT, BIC
+012200           INTO :BS-NAME, :BS-PLZ, :BS-ORT, :BS-BIC
+012300           FROM BANKLEITZAHLEN
+012400          WHERE BLZ = :BS-BLZ
+012450            AND SATZART = 'D'
+012500     END-EXEC
+012600     MOVE SQLCODE OF SQLCA        TO WS-SQLCODE
+012700     IF WS-SQLCODE NOT = ZERO
+012800         PERFORM 7000-FEHLERCODE-ERMITTELN THRU 7000-EXIT
+012900         MOVE WS-SQLCODE          TO SQLCODE OF RESULT
+013000         GO TO 4000-EXIT
+013100     END-IF
+013200     MOVE BS-NAME                 TO ALT-NAME
+013300     MOVE BS-PLZ                  TO ALT-PLZ
+013400     MOVE BS-ORT                  TO ALT-ORT
+013500     MOVE BS-BIC                  TO ALT-BIC
+013600     EXEC SQL
+013700         UPDATE BANKLEITZAHLEN
+013800            SET NAME = :EIN-NAME,
+013900                PLZ  = :EIN-PLZ,
+014000                ORT  = :EIN-ORT,
+014100                BIC  = :EIN-BIC
+014200          WHERE BLZ = :BS-BLZ
+014250            AND SATZART = 'D'
+014300     END-EXEC
+014400     MOVE SQLCODE OF SQLCA        TO WS-SQLCODE
+014500     IF WS-SQLCODE = ZERO
+014600         MOVE '00'                TO FEHLERCODE
+014700         MOVE 'BANKSATZ GEAENDERT' TO FEHLERTEXT
+014800     ELSE
+014900         PERFORM 7000-FEHLERCODE-ERMITTELN THRU 7000-EXIT
+015000     END-IF
+015100     MOVE WS-SQLCODE              TO SQLCODE OF RESULT
+015200     PERFORM 8000-AENDERUNG-PROTOKOLLIEREN THRU 8000-EXIT.
+015300 4000-EXIT.
+015400     EXIT.
+015500*--------------------------------------------------------------*
+015600* 7000-FEHLERCODE-ERMITTELN                                    *
+015700*--------------------------------------------------------------*
+015800 7000-FEHLERCODE-ERMITTELN.
+015900     SET FT-IX TO 1
+016000     SEARCH FEHLERTAB-EINTRAG
+016100         AT END
+016200             MOVE '90'            TO FEHLERCODE
+016300             MOVE 'SONSTIGER DATENBANKFEHLER' TO FEHLERTEXT
+016400         WHEN FT-SQLCODE (FT-IX) = WS-SQLCODE
+016500             MOVE FT-FEHLERCODE (FT-IX) TO FEHLERCODE
+016600             MOVE FT-FEHLERTEXT (FT-IX) TO FEHLERTEXT
+016700     END-SEARCH.
+016800 7000-EXIT.
+016900     EXIT.
+017000*--------------------------------------------------------------*
+017100* 8000-AENDERUNG-PROTOKOLLIEREN - SCHREIBT ALT- UND NEUWERTE    *
+017200* JEDER AENDERUNG IN DIE DATEI CBK030A. EIN FEHLSCHLAG DER      *
+017300* PROTOKOLLIERUNG SELBST DARF DIE AENDERUNG NICHT ZURUECKNEHMEN.*
+017400*--------------------------------------------------------------*
+017500 8000-AENDERUNG-PROTOKOLLIEREN.
+017600     MOVE EIBDATE                 TO AEND-DATUM
+017700     MOVE EIBTIME                 TO AEND-UHRZEIT
+017800     MOVE EIBTASKN                TO AEND-TASKNR
+017900     MOVE EIN-BENUTZER            TO AEND-BENUTZER
+018000     MOVE EIN-BLZ                 TO AEND-BLZ
+018100     MOVE ALT-NAME                TO AEND-ALT-NAME
+018200     MOVE ALT-PLZ                 TO AEND-ALT-PLZ
+018300     MOVE ALT-ORT                 TO AEND-ALT-ORT
+018400     MOVE ALT-BIC                 TO AEND-ALT-BIC
+018500     MOVE EIN-NAME                TO AEND-NEU-NAME
+018600     MOVE EIN-PLZ                 TO AEND-NEU-PLZ
+018700     MOVE EIN-ORT                 TO AEND-NEU-ORT
+018800     MOVE EIN-BIC                 TO AEND-NEU-BIC
+018900     MOVE FEHLERCODE              TO AEND-FEHLERCODE
+019000     EXEC CICS WRITE
+019100         FILE('CBK030A')
+019200         FROM(AEND-SATZ)
+019300         RIDFLD(AEND-SCHLUESSEL)
+019400         RESP(WS-AEND-RESP)
+019500     END-EXEC.
+019600 8000-EXIT.
+019700     EXIT.
