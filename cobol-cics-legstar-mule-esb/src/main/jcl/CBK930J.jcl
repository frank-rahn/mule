@@ -0,0 +1,33 @@
+//CBK930J  JOB  (ACCTNO),'BLZ EINSPIELEN',CLASS=B,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* SPIELT DIE VON CBK910 FREIGEGEBENEN AENDERUNGEN DER          *
+//* BUNDESBANK-BLZ-VERTEILUNGSDATEI IN DEN BANKBESTAND EIN.      *
+//* CBK930CP IST DIE CHECKPUNKT-DATEI DES EINSPIELLAUFS - SIE    *
+//* BLEIBT UEBER EINEN ABBRUCH HINAUS ERHALTEN (DISP=MOD), DAMIT *
+//* EIN ERNEUTER LAUF DIESES SCHRITTS OHNE WEITERE JCL-AENDERUNG *
+//* DEN UNTERBROCHENEN LAUF AB DEM LETZTEN CHECKPUNKT FORTSETZT. *
+//* NACH EINEM FEHLERFREIEN LAUF KANN CBK930CP GELOESCHT ODER    *
+//* NEU ANGELEGT WERDEN, BEVOR DER NAECHSTE EINSPIELLAUF BEGINNT.*
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=BANK.PROD.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V11.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(CBK930) PLAN(CBK930PL) LIB('BANK.PROD.LOADLIB')
+  END
+/*
+//BUBAEXTR DD   DSN=BANK.BUBA.BLZ.EINGANG,DISP=SHR
+//BANKALT  DD   DSN=BANK.BESTAND.AUSZUG,DISP=SHR
+//BANKRPT  DD   DSN=BANK.BUBA.EINSPIEL.BERICHT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=107,BLKSIZE=0)
+//CBK930CP DD   DSN=BANK.BUBA.EINSPIEL.CHECKPUNKT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=58,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
