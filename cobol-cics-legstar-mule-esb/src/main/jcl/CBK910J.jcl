@@ -0,0 +1,17 @@
+//CBK910J  JOB  (ACCTNO),'BLZ ABGLEICH',CLASS=B,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* NAECHTLICHER ABGLEICH DER BUNDESBANK-BLZ-VERTEILUNGSDATEI    *
+//* GEGEN DEN AKTUELLEN BANKBESTAND. ERZEUGT EINEN BERICHT ZUR   *
+//* MANUELLEN FREIGABE - SCHREIBT DEN BESTAND NICHT FORT.        *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=CBK910
+//STEPLIB  DD   DSN=BANK.PROD.LOADLIB,DISP=SHR
+//BUBAEXTR DD   DSN=BANK.BUBA.BLZ.EINGANG,DISP=SHR
+//BANKALT  DD   DSN=BANK.BESTAND.AUSZUG,DISP=SHR
+//BANKRPT  DD   DSN=BANK.BUBA.ABGLEICH.BERICHT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=107,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
