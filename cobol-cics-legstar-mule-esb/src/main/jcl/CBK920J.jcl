@@ -0,0 +1,27 @@
+//CBK920J  JOB  (ACCTNO),'BANKENSTAMM AUSZUG',CLASS=B,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* ERZEUGT DEN NACH BLZ SORTIERTEN AUSZUG DES GESAMTEN          *
+//* BANKENSTAMMES (BANKALT, EINGANG FUER CBK910) UND EINEN       *
+//* DRUCKBERICHT MIT ZWISCHENSUMMEN JE PLZ-BEREICH FUER DEN      *
+//* EXTERNEN ABGLEICH.                                           *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=BANK.PROD.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V11.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(CBK920) PLAN(CBK920PL) LIB('BANK.PROD.LOADLIB')
+  END
+/*
+//BANKALT  DD   DSN=BANK.BESTAND.AUSZUG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=98,BLKSIZE=0)
+//BANKRPT  DD   DSN=BANK.BESTAND.BERICHT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
