@@ -0,0 +1,16 @@
+000100*--------------------------------------------------------------*
+000200* BUBASATZ    - SATZAUFBAU DER BUNDESBANK-BLZ-VERTEILUNGSDATEI *
+000300*               (AUSZUG DER FUER DIE BESTANDSABSTIMMUNG         *
+000400*               RELEVANTEN FELDER)                              *
+000500*--------------------------------------------------------------*
+000600 01  BUBA-SATZ.
+000700     05 BUBA-BLZ               PIC X(08).
+000800     05 BUBA-AENDERUNG-KZ      PIC X(01).
+000900         88 BUBA-NEU                  VALUE 'A'.
+001000         88 BUBA-GEAENDERT           VALUE 'M'.
+001100         88 BUBA-GELOESCHT           VALUE 'D'.
+001200         88 BUBA-UNVERAENDERT        VALUE 'U'.
+001300     05 BUBA-NAME              PIC X(30).
+001400     05 BUBA-PLZ               PIC X(05).
+001500     05 BUBA-ORT               PIC X(30).
+001600     05 BUBA-BIC               PIC X(11).
