@@ -0,0 +1,28 @@
+000100*--------------------------------------------------------------*
+000200* BANKSATZ    - HOST-VARIABLEN FUER DIE TABELLE BANKLEITZAHLEN *
+000300*               WIRD VON CBK010 UND DEN BATCH-PROGRAMMEN, DIE  *
+000400*               DIESELBE TABELLE PFLEGEN, GEMEINSAM BENUTZT    *
+000420*               AUSLAENDISCHE INSTITUTE (BS-AUSLAND) FUEHREN   *
+000440*               LAENDERCODE/NAT-SORTCODE IN EIGENEN FELDERN,   *
+000460*               GETRENNT VON BLZ/PLZ DER DEUTSCHEN INSTITUTE   *
+000500*--------------------------------------------------------------*
+000600 01  BANKSATZ.
+000620     05 BS-SATZART             PIC X(01).
+000640         88 BS-INLAND                  VALUE 'D'.
+000660         88 BS-AUSLAND                 VALUE 'A'.
+000700     05 BS-NAME                PIC X(30).
+000770     05 BS-BLZ                 PIC X(08).
+000790     05 BS-PLZ                 PIC X(05).
+000800     05 BS-LAENDERCODE         PIC X(02).
+000820     05 BS-NAT-SORTCODE        PIC X(11).
+001000     05 BS-ORT                 PIC X(30).
+001100     05 BS-BIC                 PIC X(11).
+001200*--------------------------------------------------------------*
+001300* SUCHBEREICH - HOST-VARIABLEN FUER DIE WHERE-KLAUSELN         *
+001400*--------------------------------------------------------------*
+001500 01  BANK-SUCHBEREICH.
+001600     05 BS-SUCH-NAME           PIC X(32).
+001700     05 BS-SUCH-PLZ            PIC X(05).
+001800     05 BS-SUCH-ORT            PIC X(32).
+001900     05 BS-SUCH-BIC            PIC X(11).
+002000     05 BS-SUCH-START-BLZ      PIC X(08).
