@@ -0,0 +1,19 @@
+000100*--------------------------------------------------------------*
+000200* CHKPSATZ    - SATZAUFBAU DER CHECKPUNKT-DATEI DES             *
+000300*               BANKENSTAMM-EINSPIELLAUFS (CBK930). JE          *
+000400*               CHECKPUNKT WIRD EIN SATZ ANGEHAENGT - FUER DEN  *
+000500*               WIEDERANLAUF IST NUR DER LETZTE SATZ DER DATEI  *
+000600*               MASSGEBLICH.                                    *
+000700*--------------------------------------------------------------*
+000800 01  CHECKPUNKT-SATZ.
+000900     05 CP-LAUFDATUM           PIC 9(06).
+001000     05 CP-LAUFZEIT            PIC 9(08).
+001100     05 CP-LETZTE-BLZ          PIC X(08).
+001200     05 CP-ANZAHL-NEU          PIC 9(05).
+001300     05 CP-ANZAHL-GEAENDERT    PIC 9(05).
+001400     05 CP-ANZAHL-GELOESCHT    PIC 9(05).
+001450     05 CP-ANZAHL-AUSLAND      PIC 9(05).
+001500     05 CP-STATUS-KZ           PIC X(01).
+001600         88 CP-ABGESCHLOSSEN          VALUE 'J'.
+001700         88 CP-UNTERBROCHEN           VALUE 'N'.
+001800     05 FILLER                 PIC X(15).
