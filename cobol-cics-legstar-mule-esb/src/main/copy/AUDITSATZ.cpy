@@ -0,0 +1,16 @@
+000100*--------------------------------------------------------------*
+000200* AUDITSATZ   - SATZAUFBAU DER CBK010-AUFRUFPROTOKOLLDATEI      *
+000300*               (CICS-DATEI CBK010A) - EIN SATZ PRO AUFRUF      *
+000400*--------------------------------------------------------------*
+000500 01  AUDIT-SATZ.
+000600     05 AUDIT-SCHLUESSEL.
+000700         10 AUDIT-DATUM        PIC S9(07) COMP-3.
+000800         10 AUDIT-UHRZEIT      PIC S9(07) COMP-3.
+000900         10 AUDIT-TASKNR       PIC S9(07) COMP-3.
+001000     05 AUDIT-SUCHART          PIC X(01).
+001100     05 AUDIT-SUCHWERT         PIC X(36).
+001200     05 AUDIT-START-BLZ        PIC X(08).
+001300     05 AUDIT-FEHLERCODE       PIC X(02).
+001400     05 AUDIT-SQLCODE          PIC S9(05)
+001450        SIGN IS LEADING SEPARATE.
+001600     05 AUDIT-ANZAHL-SAETZE    PIC 9(02).
