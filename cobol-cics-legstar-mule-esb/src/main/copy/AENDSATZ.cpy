@@ -0,0 +1,21 @@
+000100*--------------------------------------------------------------*
+000200* AENDSATZ    - SATZAUFBAU DER CBK030-AENDERUNGSPROTOKOLLDATEI  *
+000300*               (CICS-DATEI CBK030A) - EIN SATZ JE AENDERUNG    *
+000400*               EINES BANKSTAMMSATZES, MIT ALT- UND NEUWERTEN   *
+000500*--------------------------------------------------------------*
+000600 01  AEND-SATZ.
+000700     05 AEND-SCHLUESSEL.
+000800         10 AEND-DATUM         PIC S9(07) COMP-3.
+000900         10 AEND-UHRZEIT       PIC S9(07) COMP-3.
+001000         10 AEND-TASKNR        PIC S9(07) COMP-3.
+001100     05 AEND-BENUTZER          PIC X(08).
+001200     05 AEND-BLZ               PIC X(08).
+001300     05 AEND-ALT-NAME          PIC X(30).
+001400     05 AEND-ALT-PLZ           PIC X(05).
+001500     05 AEND-ALT-ORT           PIC X(30).
+001600     05 AEND-ALT-BIC           PIC X(11).
+001700     05 AEND-NEU-NAME          PIC X(30).
+001800     05 AEND-NEU-PLZ           PIC X(05).
+001900     05 AEND-NEU-ORT           PIC X(30).
+002000     05 AEND-NEU-BIC           PIC X(11).
+002100     05 AEND-FEHLERCODE        PIC X(02).
