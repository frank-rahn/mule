@@ -0,0 +1,43 @@
+000100*--------------------------------------------------------------*
+000200* FEHLERTAB   - STATISCHE UMSETZTABELLE DB2-SQLCODE AUF         *
+000300*               HAUSEIGENEN FEHLERCODE/FEHLERTEXT               *
+000400*               PFLEGE: NEUEN EINTRAG ANHAENGEN UND DIE OCCURS  *
+000500*               -GRENZE UNTEN ENTSPRECHEND ERHOEHEN              *
+000600*--------------------------------------------------------------*
+000700 01  FEHLERTAB-WERTE.
+000800     05 FILLER PIC S9(05) SIGN IS LEADING SEPARATE VALUE +00000.
+000900     05 FILLER PIC X(02) VALUE '00'.
+001000     05 FILLER PIC X(72) VALUE 'BANKSATZ(E) ERFOLGREICH GELESEN'.
+001100     05 FILLER PIC S9(05) SIGN IS LEADING SEPARATE VALUE +00100.
+001200     05 FILLER PIC X(02) VALUE '01'.
+001300     05 FILLER PIC X(72) VALUE 'KEIN BANKSATZ GEFUNDEN'.
+001400     05 FILLER PIC S9(05) SIGN IS LEADING SEPARATE VALUE -00811.
+001500     05 FILLER PIC X(02) VALUE '02'.
+001600     05 FILLER PIC X(72)
+001700        VALUE 'MEHRDEUTIGE ANTWORT - MEHR SAETZE ALS ERWARTET'.
+001800     05 FILLER PIC S9(05) SIGN IS LEADING SEPARATE VALUE -00905.
+001900     05 FILLER PIC X(02) VALUE '03'.
+002000     05 FILLER PIC X(72)
+002100        VALUE 'DB2-ZEITUEBERSCHREITUNG - BITTE SPAETER ERNEUT'.
+002200     05 FILLER PIC S9(05) SIGN IS LEADING SEPARATE VALUE -00913.
+002300     05 FILLER PIC X(02) VALUE '03'.
+002400     05 FILLER PIC X(72)
+002500        VALUE 'DB2-ZEITUEBERSCHREITUNG - BITTE SPAETER ERNEUT'.
+002600     05 FILLER PIC S9(05) SIGN IS LEADING SEPARATE VALUE -00924.
+002700     05 FILLER PIC X(02) VALUE '04'.
+002800     05 FILLER PIC X(72)
+002900        VALUE 'VERBINDUNG ZUR DB2-DATENBANK VERLOREN'.
+003000     05 FILLER PIC S9(05) SIGN IS LEADING SEPARATE VALUE -00923.
+003100     05 FILLER PIC X(02) VALUE '04'.
+003200     05 FILLER PIC X(72)
+003300        VALUE 'VERBINDUNG ZUR DB2-DATENBANK VERLOREN'.
+003400     05 FILLER PIC S9(05) SIGN IS LEADING SEPARATE VALUE -30081.
+003500     05 FILLER PIC X(02) VALUE '04'.
+003600     05 FILLER PIC X(72)
+003700        VALUE 'VERBINDUNG ZUR DB2-DATENBANK VERLOREN (REMOTE)'.
+003800 01  FEHLERTAB REDEFINES FEHLERTAB-WERTE.
+003900     05 FEHLERTAB-EINTRAG OCCURS 8 TIMES
+004000                           INDEXED BY FT-IX.
+004100        10 FT-SQLCODE        PIC S9(05) SIGN IS LEADING SEPARATE.
+004200        10 FT-FEHLERCODE     PIC X(02).
+004300        10 FT-FEHLERTEXT     PIC X(72).
