@@ -0,0 +1,13 @@
+        01 DFHCOMMAREA.
+          05 EINGABE.
+              10 EIN-IBAN            PIC X(34).
+          05 RESULT.
+              10 FEHLERCODE          PIC X(02).
+              10 FEHLERTEXT          PIC X(72).
+              10 SQLCODE             PIC S9(5) BINARY.
+              10 IBAN-PRUEF-KZ       PIC X(01).
+                  88 IBAN-GUELTIG            VALUE 'J'.
+                  88 IBAN-UNGUELTIG          VALUE 'N'.
+              10 ERM-BLZ             PIC X(08).
+              10 ERM-BANKNAME        PIC X(30).
+              10 ERM-KONTONR         PIC X(10).
