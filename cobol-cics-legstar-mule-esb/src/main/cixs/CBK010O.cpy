@@ -1,13 +1,31 @@
         01 DFHCOMMAREA.
+          05 EINGABE.
+              10 EIN-SUCHART         PIC X(01).
+                  88 EIN-SUCHE-PLZ-ORT       VALUE 'O'.
+                  88 EIN-SUCHE-NAME          VALUE 'N'.
+                  88 EIN-SUCHE-BIC           VALUE 'S'.
+              10 EIN-PLZ             PIC X(05).
+              10 EIN-ORT             PIC X(30).
+              10 EIN-NAME            PIC X(30).
+              10 EIN-BIC             PIC X(11).
+              10 EIN-START-BLZ       PIC X(08).
           05 RESULT.
               10 FEHLERCODE          PIC X(02).
               10 FEHLERTEXT          PIC X(72).
               10 SQLCODE             PIC S9(5) BINARY.
+              10 WEITERE-SAETZE-KZ   PIC X(01).
+                  88 WEITERE-SAETZE-VORHANDEN VALUE 'J'.
+                  88 KEINE-WEITEREN-SAETZE    VALUE 'N'.
+              10 NAECHSTE-START-BLZ  PIC X(08).
           05 AUSGABE.
             07 BANK                  OCCURS 15.
+              10 SATZART              PIC X(01).
+                  88 BANK-INLAND             VALUE 'D'.
+                  88 BANK-AUSLAND            VALUE 'A'.
               10 NAME                PIC X(30).
               10 BLZ                 PIC X(08).
               10 PLZ                 PIC X(05).
+              10 LAENDERCODE         PIC X(02).
+              10 NAT-SORTCODE        PIC X(11).
               10 ORT                 PIC X(30).
               10 BIC                 PIC X(11).
-              
\ No newline at end of file
