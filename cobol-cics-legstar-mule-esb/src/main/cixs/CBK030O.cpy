@@ -0,0 +1,19 @@
+        01 DFHCOMMAREA.
+          05 EINGABE.
+              10 EIN-FUNKTION        PIC X(01).
+                  88 EIN-ANZEIGEN            VALUE 'A'.
+                  88 EIN-AENDERN             VALUE 'B'.
+              10 EIN-BLZ             PIC X(08).
+              10 EIN-NAME            PIC X(30).
+              10 EIN-PLZ             PIC X(05).
+              10 EIN-ORT             PIC X(30).
+              10 EIN-BIC             PIC X(11).
+              10 EIN-BENUTZER        PIC X(08).
+          05 RESULT.
+              10 FEHLERCODE          PIC X(02).
+              10 FEHLERTEXT          PIC X(72).
+              10 SQLCODE             PIC S9(5) BINARY.
+              10 ALT-NAME            PIC X(30).
+              10 ALT-PLZ             PIC X(05).
+              10 ALT-ORT             PIC X(30).
+              10 ALT-BIC             PIC X(11).
